@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Prints the STUDENT-FILE roster (ID, NAME, LESSON) that
+      *          tut_zapisz_plik.cbl maintains, for the daily instructor
+      *          handout.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentRoster.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO OUT1
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD STUDENT.
+           01 STUDENT-FILE.
+               02 STUDENT-ID PIC 9(5).
+               02 NAME PIC A(25).
+               02 LESSON PIC X(3).
+
+       WORKING-STORAGE SECTION.
+        01 WSSTUDENT.
+           02 WSSTUDENT-ID PIC 9(5).
+           02 WSNAME PIC A(25).
+           02 WSLESSON PIC X(3).
+        01 WSEOF   PIC A(1) VALUE "N".
+        01 WS-FILE-STATUS PIC XX VALUE "00".
+           88 WS-FILE-OK VALUE "00".
+        01 WS-RUN-DATE      PIC 9(6).
+        01 WS-RUN-DATE-EDIT PIC 99/99/99.
+        01 WS-RUN-TIME      PIC 9(8).
+        01 WS-RUN-TIME-EDIT.
+           02 WS-RT-HH      PIC 99.
+           02 FILLER        PIC X VALUE ":".
+           02 WS-RT-MM      PIC 99.
+           02 FILLER        PIC X VALUE ":".
+           02 WS-RT-SS      PIC 99.
+        01 WS-RUN-HEADING.
+           02 FILLER PIC X(25) VALUE "STUDENT ROSTER - RUN DATE".
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 WS-HD-DATE      PIC 99/99/99.
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 FILLER PIC X(4)  VALUE "TIME".
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 WS-HD-TIME      PIC X(8).
+        01 WS-HEADING-1.
+           02 FILLER PIC X(10) VALUE "STUDENT-ID".
+           02 FILLER PIC X(27) VALUE "NAME".
+           02 FILLER PIC X(6)  VALUE "LESSON".
+        01 WS-DETAIL-LINE.
+           02 WS-DL-ID     PIC 9(5).
+           02 FILLER       PIC X(4) VALUE SPACES.
+           02 WS-DL-NAME   PIC A(25).
+           02 FILLER       PIC X(2) VALUE SPACES.
+           02 WS-DL-LESSON PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-EDIT WS-HD-DATE.
+           MOVE WS-RUN-TIME(1:2) TO WS-RT-HH.
+           MOVE WS-RUN-TIME(3:2) TO WS-RT-MM.
+           MOVE WS-RUN-TIME(5:2) TO WS-RT-SS.
+           MOVE WS-RUN-TIME-EDIT TO WS-HD-TIME.
+           OPEN INPUT STUDENT.
+           IF NOT WS-FILE-OK
+               DISPLAY "FILE I/O ERROR ON STUDENT - STATUS "
+                       WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           DISPLAY WS-RUN-HEADING.
+           DISPLAY WS-HEADING-1.
+           PERFORM UNTIL WSEOF = "Y"
+                READ STUDENT INTO WSSTUDENT
+                   AT END MOVE "Y" TO WSEOF
+                   NOT AT END
+                       MOVE WSSTUDENT-ID TO WS-DL-ID
+                       MOVE WSNAME       TO WS-DL-NAME
+                       MOVE WSLESSON     TO WS-DL-LESSON
+                       DISPLAY WS-DETAIL-LINE
+                END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+           GOBACK.
+
+       END PROGRAM StudentRoster.
