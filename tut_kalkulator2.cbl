@@ -12,19 +12,89 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG ASSIGN TO "CALCLOG2.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CALC-LOG-TIMESTAMP
+           FILE STATUS IS WS-CALC-LOG-STATUS.
+
+           SELECT CALC-BATCH-IN ASSIGN TO "CALCBATCHIN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT CALC-BATCH-OUT ASSIGN TO "CALCBATCHOUT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CALC-BATCH-OUT-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD CALC-LOG.
+           01 CALC-LOG-REC.
+               02 CALC-LOG-TIMESTAMP.
+      *> CALC-LOG-SEQ breaks ties when two entries (almost always from
+      *> a tight batch run) land in the same hundredth-of-a-second.
+                   03 CALC-LOG-DATE PIC 9(8).
+                   03 CALC-LOG-TIME PIC 9(8).
+                   03 CALC-LOG-SEQ  PIC 9(2).
+               02 FILLER            PIC X VALUE SPACES.
+               02 CALC-LOG-NUM1     PIC X(9).
+               02 CALC-LOG-OPERATOR PIC X.
+               02 CALC-LOG-NUM2     PIC X(9).
+               02 FILLER            PIC X VALUE SPACES.
+               02 CALC-LOG-RESULT   PIC X(11).
+               02 FILLER            PIC X VALUE SPACES.
+               02 CALC-LOG-VOIDED   PIC X VALUE "N".
+                   88 CALC-LOG-IS-VOIDED VALUE "Y".
+
+           FD CALC-BATCH-IN.
+           01 CALC-BATCH-IN-REC.
+               02 CBI-NUM1-TXT      PIC X(9).
+               02 FILLER            PIC X VALUE SPACES.
+               02 CBI-OPERATOR      PIC X.
+               02 FILLER            PIC X VALUE SPACES.
+               02 CBI-NUM2-TXT      PIC X(9).
+
+           FD CALC-BATCH-OUT.
+           01 CALC-BATCH-OUT-REC.
+               02 CBO-NUM1-TXT      PIC X(9).
+               02 CBO-SEP1          PIC X.
+               02 CBO-OPERATOR      PIC X.
+               02 CBO-SEP2          PIC X.
+               02 CBO-NUM2-TXT      PIC X(9).
+               02 CBO-SEP3          PIC X(3).
+               02 CBO-RESULT-EDIT   PIC X(11).
       *-----------------------
        WORKING-STORAGE SECTION.
-              01  NUM1      PIC 9(3) VALUE 0.
-       01  NUM1-TXT  PIC X(3) VALUE SPACES.
-       01  NUM2      PIC 9(3) VALUE 0.
-       01  NUM2-TXT  PIC X(3) VALUE SPACES.
+              01  NUM1      PIC S9(6)V99 VALUE 0.
+       01  NUM1-TXT  PIC X(9) VALUE SPACES.
+       01  NUM2      PIC S9(6)V99 VALUE 0.
+       01  NUM2-TXT  PIC X(9) VALUE SPACES.
        01  RESULT    PIC S9(6)V9(2) VALUE 0.
        01  RESULT-EDIT   PIC -ZZZ,ZZ9.99.
        01  OPERATOR     PIC X VALUE SPACES.
+       01  WS-QUOTIENT  PIC 9(6) VALUE 0.
+       01  WS-EXP-COUNT PIC 9(6) VALUE 0.
+       01  WS-AGAIN     PIC X VALUE "Y".
+       01  WS-OPERATOR-VALID PIC X VALUE "N".
+           88 WS-OPERATOR-OK VALUE "Y".
+       01  WS-MODE       PIC X VALUE "I".
+           88 WS-INTERACTIVE-MODE VALUE "I".
+           88 WS-BATCH-MODE        VALUE "B".
+           88 WS-LOOKUP-MODE        VALUE "L".
+           88 WS-VOID-MODE          VALUE "V".
+       01  WS-BATCH-EOF  PIC A(1) VALUE "N".
+
+       01  WS-CALC-LOG-STATUS PIC XX VALUE "00".
+           88 WS-CALC-LOG-OK       VALUE "00".
+           88 WS-CALC-LOG-NOTFOUND VALUE "23".
+       01  WS-CALC-BATCH-OUT-STATUS PIC XX VALUE "00".
+           88 WS-CALC-BATCH-OUT-OK  VALUE "00".
+       01  WS-LOOKUP-DATE     PIC 9(8).
+       01  WS-LOOKUP-TIME     PIC 9(8).
+       01  WS-LOOKUP-SEQ      PIC 9(2).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -32,11 +102,169 @@
       **
       * The main procedure of the program
       **
-       CALCULATOR-ROUTINE.
            DISPLAY "COBOL CALCULATOR".
+           PERFORM SELECT-MODE THRU SELECT-MODE-EXIT.
+           PERFORM OPEN-CALC-LOG THRU OPEN-CALC-LOG-EXIT.
+           IF WS-BATCH-MODE
+               PERFORM BATCH-ROUTINE THRU BATCH-ROUTINE-EXIT
+           ELSE IF WS-LOOKUP-MODE
+               PERFORM LOOKUP-ROUTINE THRU LOOKUP-ROUTINE-EXIT
+                   UNTIL WS-AGAIN = "N"
+           ELSE IF WS-VOID-MODE
+               PERFORM VOID-ROUTINE THRU VOID-ROUTINE-EXIT
+                   UNTIL WS-AGAIN = "N"
+           ELSE
+               PERFORM CALCULATOR-ROUTINE THRU CALCULATOR-ROUTINE-EXIT
+                   UNTIL WS-AGAIN = "N"
+           END-IF.
+           CLOSE CALC-LOG.
+           STOP RUN.
+
+       SELECT-MODE.
+           DISPLAY "Mode - (I)nteractive, (B)atch, (L)ookup, or "
+                   "(V)oid: " WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           IF NOT WS-INTERACTIVE-MODE AND NOT WS-BATCH-MODE
+              AND NOT WS-LOOKUP-MODE AND NOT WS-VOID-MODE
+               GO TO SELECT-MODE
+           END-IF.
+       SELECT-MODE-EXIT.
+           EXIT.
+
+       OPEN-CALC-LOG.
+           OPEN I-O CALC-LOG.
+           IF WS-CALC-LOG-STATUS = "35"
+               OPEN OUTPUT CALC-LOG
+               CLOSE CALC-LOG
+               OPEN I-O CALC-LOG
+           END-IF.
+       OPEN-CALC-LOG-EXIT.
+           EXIT.
+
+       LOOKUP-ROUTINE.
+           DISPLAY "Lookup date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-DATE.
+           DISPLAY "Lookup time (HHMMSSss): " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-TIME.
+           DISPLAY "Lookup sequence (00 unless shown otherwise): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-SEQ.
+           MOVE WS-LOOKUP-DATE TO CALC-LOG-DATE.
+           MOVE WS-LOOKUP-TIME TO CALC-LOG-TIME.
+           MOVE WS-LOOKUP-SEQ  TO CALC-LOG-SEQ.
+           READ CALC-LOG
+               INVALID KEY
+                   DISPLAY "NO LOG ENTRY FOUND FOR THAT DATE/TIME"
+               NOT INVALID KEY
+                   DISPLAY CALC-LOG-NUM1 " " CALC-LOG-OPERATOR " "
+                           CALC-LOG-NUM2 " = " CALC-LOG-RESULT
+                   IF CALC-LOG-IS-VOIDED
+                       DISPLAY "*** THIS ENTRY IS VOIDED ***"
+                   END-IF
+           END-READ.
+           PERFORM ASK-AGAIN THRU ASK-AGAIN-EXIT.
+       LOOKUP-ROUTINE-EXIT.
+           EXIT.
+
+       VOID-ROUTINE.
+           DISPLAY "Entry date to void (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-DATE.
+           DISPLAY "Entry time to void (HHMMSSss): " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-TIME.
+           DISPLAY "Entry sequence (00 unless shown otherwise): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-SEQ.
+           MOVE WS-LOOKUP-DATE TO CALC-LOG-DATE.
+           MOVE WS-LOOKUP-TIME TO CALC-LOG-TIME.
+           MOVE WS-LOOKUP-SEQ  TO CALC-LOG-SEQ.
+           READ CALC-LOG
+               INVALID KEY
+                   DISPLAY "NO LOG ENTRY FOUND FOR THAT DATE/TIME"
+               NOT INVALID KEY
+                   IF CALC-LOG-IS-VOIDED
+                       DISPLAY "ENTRY ALREADY VOIDED"
+                   ELSE
+                       MOVE "Y" TO CALC-LOG-VOIDED
+                       REWRITE CALC-LOG-REC
+                           INVALID KEY
+                               DISPLAY "COULD NOT VOID ENTRY"
+                       END-REWRITE
+                       DISPLAY "ENTRY VOIDED"
+                   END-IF
+           END-READ.
+           PERFORM ASK-AGAIN THRU ASK-AGAIN-EXIT.
+       VOID-ROUTINE-EXIT.
+           EXIT.
+
+       CALCULATOR-ROUTINE.
            PERFORM ACCEPT-NUM1.
            PERFORM ACCEPT-OPERATOR THRU ACCEPT-OPERATOR-EXIT.
            PERFORM ACCEPT-NUM2.
+           PERFORM CHECK-ZERO-DIVISOR THRU CHECK-ZERO-DIVISOR-EXIT.
+           PERFORM COMPUTE-RESULT THRU COMPUTE-RESULT-EXIT.
+           DISPLAY NUM1-TXT,OPERATOR,NUM2-TXT "=" RESULT-EDIT .
+           PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-ENTRY-EXIT.
+           PERFORM ASK-AGAIN THRU ASK-AGAIN-EXIT.
+       CALCULATOR-ROUTINE-EXIT.
+           EXIT.
+
+       BATCH-ROUTINE.
+           MOVE "N" TO WS-BATCH-EOF.
+           OPEN INPUT CALC-BATCH-IN.
+           OPEN OUTPUT CALC-BATCH-OUT.
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ CALC-BATCH-IN
+                   AT END MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END PERFORM BATCH-CALCULATE
+                              THRU BATCH-CALCULATE-EXIT
+               END-READ
+           END-PERFORM.
+           CLOSE CALC-BATCH-IN.
+           CLOSE CALC-BATCH-OUT.
+       BATCH-ROUTINE-EXIT.
+           EXIT.
+
+       BATCH-CALCULATE.
+           MOVE CBI-NUM1-TXT TO NUM1-TXT.
+           MOVE CBI-OPERATOR TO OPERATOR.
+           MOVE CBI-NUM2-TXT TO NUM2-TXT.
+           PERFORM CHECK-OPERATOR-VALID THRU CHECK-OPERATOR-VALID-EXIT.
+           IF NOT WS-OPERATOR-OK
+               DISPLAY "SKIPPED - INVALID OPERATOR: " CALC-BATCH-IN-REC
+               GO TO BATCH-CALCULATE-EXIT
+           END-IF.
+           IF FUNCTION TEST-NUMVAL (NUM1-TXT) NOT = 0
+               DISPLAY "SKIPPED - INVALID NUM1: " CALC-BATCH-IN-REC
+               GO TO BATCH-CALCULATE-EXIT
+           END-IF.
+           IF FUNCTION TEST-NUMVAL (NUM2-TXT) NOT = 0
+               DISPLAY "SKIPPED - INVALID NUM2: " CALC-BATCH-IN-REC
+               GO TO BATCH-CALCULATE-EXIT
+           END-IF.
+           COMPUTE NUM1 = FUNCTION NUMVAL (NUM1-TXT).
+           COMPUTE NUM2 = FUNCTION NUMVAL (NUM2-TXT).
+           IF (OPERATOR = "/" OR OPERATOR = "%") AND NUM2 = 0
+               DISPLAY "SKIPPED - DIVIDE BY ZERO: " CALC-BATCH-IN-REC
+           ELSE
+               PERFORM COMPUTE-RESULT THRU COMPUTE-RESULT-EXIT
+               MOVE NUM1-TXT    TO CBO-NUM1-TXT
+               MOVE SPACE       TO CBO-SEP1
+               MOVE OPERATOR    TO CBO-OPERATOR
+               MOVE SPACE       TO CBO-SEP2
+               MOVE NUM2-TXT    TO CBO-NUM2-TXT
+               MOVE " = "       TO CBO-SEP3
+               MOVE RESULT-EDIT TO CBO-RESULT-EDIT
+               WRITE CALC-BATCH-OUT-REC
+               IF NOT WS-CALC-BATCH-OUT-OK
+                   DISPLAY "FILE I/O ERROR ON CALC-BATCH-OUT - STATUS "
+                           WS-CALC-BATCH-OUT-STATUS
+               END-IF
+               PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-ENTRY-EXIT
+           END-IF.
+       BATCH-CALCULATE-EXIT.
+           EXIT.
+
+       COMPUTE-RESULT.
            IF OPERATOR = "+"
               ADD NUM1, NUM2 GIVING RESULT.
            IF OPERATOR = "-"
@@ -45,42 +273,109 @@
               MULTIPLY NUM1 BY NUM2 GIVING RESULT.
            IF OPERATOR = "/"
               DIVIDE NUM1 BY NUM2 GIVING RESULT.
+           IF OPERATOR = "%"
+              DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT REMAINDER RESULT.
+           IF OPERATOR = "^"
+              PERFORM EXPONENT-PARA THRU EXPONENT-PARA-EXIT.
            MOVE RESULT TO RESULT-EDIT.
-           DISPLAY NUM1-TXT,OPERATOR,NUM2-TXT "=" RESULT-EDIT .
-
-           STOP RUN.
+       COMPUTE-RESULT-EXIT.
+           EXIT.
        ACCEPT-NUM1.
-           DISPLAY "Enter First Number : "  .
+           DISPLAY "Enter First Number (decimals OK, e.g. 12.50): "  .
            ACCEPT NUM1-TXT  .
-           IF NUM1-TXT (1:1) NUMERIC OR
-              NUM1-TXT (2:1) NUMERIC OR
-              NUM1-TXT (3:1) NUMERIC
-              MOVE NUM1-TXT TO NUM1
-              DISPLAY NUM1-TXT
-           ELSE
-              GO TO ACCEPT-NUM1.
+           IF FUNCTION TEST-NUMVAL (NUM1-TXT) NOT = 0
+              DISPLAY "INVALID NUMBER - TRY AGAIN"
+              GO TO ACCEPT-NUM1
+           END-IF.
+           COMPUTE NUM1 = FUNCTION NUMVAL (NUM1-TXT).
+           DISPLAY NUM1-TXT.
        ACCEPT-OPERATOR.
-           DISPLAY "Enter Operator (+,-,*,/): "  .
+           DISPLAY "Enter Operator (+,-,*,/,%,^): "  .
            ACCEPT OPERATOR  .
+           PERFORM CHECK-OPERATOR-VALID THRU CHECK-OPERATOR-VALID-EXIT.
+           IF NOT WS-OPERATOR-OK
+              GO TO ACCEPT-OPERATOR.
+       ACCEPT-OPERATOR-EXIT.
+           EXIT.
+
+       CHECK-OPERATOR-VALID.
+           MOVE "Y" TO WS-OPERATOR-VALID.
            IF OPERATOR NOT EQUAL "+" AND
               OPERATOR NOT EQUAL "-" AND
               OPERATOR NOT EQUAL "*" AND
-              OPERATOR NOT EQUAL "/"
-              GO TO ACCEPT-OPERATOR.
-       ACCEPT-OPERATOR-EXIT.
+              OPERATOR NOT EQUAL "/" AND
+              OPERATOR NOT EQUAL "%" AND
+              OPERATOR NOT EQUAL "^"
+              MOVE "N" TO WS-OPERATOR-VALID.
+       CHECK-OPERATOR-VALID-EXIT.
            EXIT.
        ACCEPT-NUM2.
-           DISPLAY "Enter Second Number: "  .
+           DISPLAY "Enter Second Number (decimals OK, e.g. 12.50): "  .
            ACCEPT NUM2-TXT .
-           IF NUM1-TXT (1:1) NUMERIC OR
-              NUM2-TXT (2:1) NUMERIC OR
-              NUM2-TXT (3:1) NUMERIC
-              MOVE NUM2-TXT TO NUM2
-              DISPLAY NUM2-TXT
-           ELSE
-              GO TO ACCEPT-NUM2.
+           IF FUNCTION TEST-NUMVAL (NUM2-TXT) NOT = 0
+              DISPLAY "INVALID NUMBER - TRY AGAIN"
+              GO TO ACCEPT-NUM2
+           END-IF.
+           COMPUTE NUM2 = FUNCTION NUMVAL (NUM2-TXT).
+           DISPLAY NUM2-TXT.
 
-           STOP RUN.
+       ASK-AGAIN.
+           DISPLAY "another calculation? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-AGAIN.
+           IF WS-AGAIN NOT EQUAL "Y" AND WS-AGAIN NOT EQUAL "N"
+               GO TO ASK-AGAIN
+           END-IF.
+       ASK-AGAIN-EXIT.
+           EXIT.
+
+       WRITE-LOG-ENTRY.
+           ACCEPT CALC-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CALC-LOG-TIME FROM TIME.
+           MOVE 0            TO CALC-LOG-SEQ.
+           MOVE NUM1-TXT     TO CALC-LOG-NUM1.
+           MOVE OPERATOR     TO CALC-LOG-OPERATOR.
+           MOVE NUM2-TXT     TO CALC-LOG-NUM2.
+           MOVE RESULT-EDIT  TO CALC-LOG-RESULT.
+           PERFORM WRITE-LOG-ATTEMPT THRU WRITE-LOG-ATTEMPT-EXIT.
+       WRITE-LOG-ENTRY-EXIT.
+           EXIT.
+
+       WRITE-LOG-ATTEMPT.
+      *> Two entries landing in the same hundredth-of-a-second (mainly
+      *> a risk under BATCH-ROUTINE's tight loop) bump CALC-LOG-SEQ and
+      *> retry instead of dropping the audit record.
+           WRITE CALC-LOG-REC
+               INVALID KEY
+                   IF CALC-LOG-SEQ < 99
+                       ADD 1 TO CALC-LOG-SEQ
+                       GO TO WRITE-LOG-ATTEMPT
+                   ELSE
+                       DISPLAY "LOG ENTRY NOT SAVED - TOO MANY "
+                               "ENTRIES FOR THIS TIMESTAMP"
+                       GO TO WRITE-LOG-ATTEMPT-EXIT
+                   END-IF
+           END-WRITE.
+           DISPLAY "LOG ENTRY ID - DATE " CALC-LOG-DATE
+                   " TIME " CALC-LOG-TIME " SEQ " CALC-LOG-SEQ.
+       WRITE-LOG-ATTEMPT-EXIT.
+           EXIT.
+
+       CHECK-ZERO-DIVISOR.
+           IF (OPERATOR = "/" OR OPERATOR = "%") AND NUM2 = 0
+               DISPLAY "cannot divide by zero"
+               PERFORM ACCEPT-NUM2
+               GO TO CHECK-ZERO-DIVISOR
+           END-IF.
+       CHECK-ZERO-DIVISOR-EXIT.
+           EXIT.
+       EXPONENT-PARA.
+           MOVE 1 TO RESULT.
+           MOVE NUM2 TO WS-EXP-COUNT.
+           PERFORM EXPONENT-STEP WS-EXP-COUNT TIMES.
+       EXPONENT-PARA-EXIT.
+           EXIT.
+       EXPONENT-STEP.
+           MULTIPLY NUM1 BY RESULT.
 
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
