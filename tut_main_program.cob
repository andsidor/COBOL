@@ -18,13 +18,27 @@
        FILE SECTION.
       *-----------------------
        WORKING-STORAGE SECTION.
-       01 Num1    PIC 9 VALUE 5.
-       01 Num2    PIC 9 VALUE 4.
+       01 Num1     PIC 9 VALUE 5.
+       01 Num2     PIC 9 VALUE 4.
        01 Sum1     PIC 99.
+       01 Operator PIC X VALUE "+".
       *-----------------------
        PROCEDURE DIVISION  .
-       CALL 'tut_subprogram_for_main' USING Num1, Num2, Sum1
+       MOVE "+" TO Operator.
+       CALL 'tut_subprogram_for_main' USING Num1, Num2, Sum1, Operator
        DISPLAY Num1 " + " Num2 " = " Sum1
+
+       MOVE "-" TO Operator.
+       CALL 'tut_subprogram_for_main' USING Num1, Num2, Sum1, Operator
+       DISPLAY Num1 " - " Num2 " = " Sum1
+
+       MOVE "*" TO Operator.
+       CALL 'tut_subprogram_for_main' USING Num1, Num2, Sum1, Operator
+       DISPLAY Num1 " * " Num2 " = " Sum1
+
+       MOVE "/" TO Operator.
+       CALL 'tut_subprogram_for_main' USING Num1, Num2, Sum1, Operator
+       DISPLAY Num1 " / " Num2 " = " Sum1
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
       **
