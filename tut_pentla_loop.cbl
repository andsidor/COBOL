@@ -12,15 +12,36 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "LOOPRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-PRINT-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD PRINT-FILE.
+           01 PRINT-LINE PIC X(80).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 A PIC 99(9).
           01 I PIC 99(9).
           01 X PIC Z(9)9.
+          01 WS-STEP PIC 9(9) VALUE 1.
+
+       01 WS-LINE-COUNT  PIC 99 VALUE 60.
+       01 WS-PAGE-NUM    PIC 999 VALUE 0.
+       01 WS-PAGE-EDIT   PIC ZZ9.
+       01 WS-HEADING-LINE.
+           02 FILLER      PIC X(21) VALUE "INCREMENT LISTING - ".
+           02 FILLER      PIC X(5)  VALUE "PAGE ".
+           02 WS-HD-PAGE  PIC ZZ9.
+       01 WS-DETAIL-LINE.
+           02 WS-DL-X     PIC Z(9)9.
+
+       01 WS-PRINT-STATUS PIC XX VALUE "00".
+           88 WS-PRINT-OK VALUE "00".
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -30,12 +51,39 @@
            DISPLAY "-----------------------------------".
           DISPLAY "Please enter a value:".
           ACCEPT A.
+          DISPLAY "Please enter a step (blank for 1):".
+          ACCEPT WS-STEP.
+          IF WS-STEP = 0
+              MOVE 1 TO WS-STEP
+          END-IF.
           MOVE 0 TO I.
+          OPEN OUTPUT PRINT-FILE.
+          IF NOT WS-PRINT-OK
+              DISPLAY "FILE I/O ERROR ON PRINT-FILE - STATUS "
+                      WS-PRINT-STATUS
+              STOP RUN
+          END-IF.
            PERFORM UNTIL I GREATER THAN A
 
               COMPUTE X = I + 1
               DISPLAY X
-              ADD 1 TO I
+              IF WS-LINE-COUNT >= 60
+                  PERFORM WRITE-PAGE-HEADER
+                     THRU WRITE-PAGE-HEADER-EXIT
+              END-IF
+              MOVE X TO WS-DL-X
+              WRITE PRINT-LINE FROM WS-DETAIL-LINE
+              ADD 1 TO WS-LINE-COUNT
+              ADD WS-STEP TO I
           END-PERFORM.
+          CLOSE PRINT-FILE.
       ** add other procedures here
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO WS-HD-PAGE.
+           WRITE PRINT-LINE FROM WS-HEADING-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+       WRITE-PAGE-HEADER-EXIT.
+           EXIT.
+
        END PROGRAM YOUR-PROGRAM-NAME.
