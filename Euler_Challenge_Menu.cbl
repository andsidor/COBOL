@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EulerMenu.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE            PIC 9 VALUE 0.
+           88  WS-DONE          VALUE 5.
+       01  WS-VALID-FLAG        PIC X VALUE "N".
+           88  WS-VALID-CHOICE  VALUE "Y".
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM MENU-LOOP UNTIL WS-DONE.
+           DISPLAY "GOODBYE".
+           STOP RUN.
+
+       MENU-LOOP.
+           PERFORM DISPLAY-MENU THRU DISPLAY-MENU-EXIT.
+           PERFORM RUN-CHOICE THRU RUN-CHOICE-EXIT.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "NUMERIC ANALYSIS MENU".
+           DISPLAY "1. SUM OF MULTIPLES OF TWO NUMBERS".
+           DISPLAY "2. SUM OF EVEN FIBONACCI TERMS".
+           DISPLAY "3. LARGEST PRIME FACTOR".
+           DISPLAY "4. LARGEST PALINDROME PRODUCT".
+           DISPLAY "5. EXIT".
+           DISPLAY "SELECT AN ANALYSIS (1-5): " WITH NO ADVANCING.
+       DISPLAY-MENU-EXIT.
+           EXIT.
+
+       RUN-CHOICE.
+           ACCEPT WS-CHOICE.
+           MOVE "Y" TO WS-VALID-FLAG.
+           EVALUATE WS-CHOICE
+               WHEN 1 CALL "Euler1"
+               WHEN 2 CALL "Euler2"
+               WHEN 3 CALL "Euler3"
+               WHEN 4 CALL "Euler4"
+               WHEN 5 CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO WS-VALID-FLAG
+                   DISPLAY "INVALID SELECTION - TRY AGAIN"
+           END-EVALUATE.
+       RUN-CHOICE-EXIT.
+           EXIT.
+
+      ** add other procedures here
+       END PROGRAM EulerMenu.
