@@ -12,10 +12,17 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTAL-FILE ASSIGN TO "RUNTOTAL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-TOTAL-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD TOTAL-FILE.
+           01 TOTAL-REC PIC 9(7).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 UserName PIC X(30) VALUE "Ty".
@@ -29,6 +36,9 @@
 
        01 PiValue CONSTANT AS 3.14.
 
+       01 WS-TOTAL-STATUS  PIC XX VALUE "00".
+       01 WS-RUNNING-TOTAL PIC 9(7) VALUE 0.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -38,7 +48,7 @@
      *** ACCEPT USERNAME
      **  DISPLAY "WITAJ " USERNAME
 
-       ** The main procedure of the program
+      ** The main procedure of the program
         MOVE ZERO TO USERNAME
         DISPLAY USERNAME
         DISPLAY"PODAJ 2 LICZBY DO SUMY"
@@ -47,6 +57,33 @@
         COMPUTE Suma = Liczba1 + Liczba2.
         DISPLAY Liczba1 " + " Liczba2 " = " Suma
 
+        PERFORM READ-RUNNING-TOTAL THRU READ-RUNNING-TOTAL-EXIT.
+        ADD Suma TO WS-RUNNING-TOTAL.
+        PERFORM WRITE-RUNNING-TOTAL THRU WRITE-RUNNING-TOTAL-EXIT.
+        DISPLAY "RUNNING TOTAL: " WS-RUNNING-TOTAL.
+
        STOP RUN.
+
+       READ-RUNNING-TOTAL.
+           MOVE 0 TO WS-RUNNING-TOTAL.
+           OPEN INPUT TOTAL-FILE.
+           IF WS-TOTAL-STATUS = "00"
+               READ TOTAL-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE TOTAL-REC TO WS-RUNNING-TOTAL
+               END-READ
+               CLOSE TOTAL-FILE
+           END-IF.
+       READ-RUNNING-TOTAL-EXIT.
+           EXIT.
+
+       WRITE-RUNNING-TOTAL.
+           MOVE WS-RUNNING-TOTAL TO TOTAL-REC.
+           OPEN OUTPUT TOTAL-FILE.
+           WRITE TOTAL-REC.
+           CLOSE TOTAL-FILE.
+       WRITE-RUNNING-TOTAL-EXIT.
+           EXIT.
+
       ** add other procedures here
        END PROGRAM basic_math.
