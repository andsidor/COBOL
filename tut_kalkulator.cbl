@@ -12,10 +12,25 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG ASSIGN TO "CALCLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CALC-LOG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD CALC-LOG.
+           01 CALC-LOG-REC.
+               02 CALC-LOG-DATE     PIC 9(8).
+               02 CALC-LOG-TIME     PIC 9(8).
+               02 CALC-LOG-SEP1     PIC X.
+               02 CALC-LOG-NUM1     PIC X(3).
+               02 CALC-LOG-OPERATOR PIC X.
+               02 CALC-LOG-NUM2     PIC X(3).
+               02 CALC-LOG-SEP2     PIC X.
+               02 CALC-LOG-RESULT   PIC X(11).
       *-----------------------
        WORKING-STORAGE SECTION.
               01  NUM1      PIC 9(3) VALUE 0.
@@ -25,6 +40,9 @@
        01  RESULT    PIC S9(6)V9(2) VALUE 0.
        01  RESULT-EDIT   PIC -ZZZ,ZZ9.99.
        01  OPERATOR     PIC X VALUE SPACES.
+       01  WS-AGAIN     PIC X VALUE "Y".
+       01  WS-CALC-LOG-STATUS PIC XX VALUE "00".
+           88 WS-CALC-LOG-OK VALUE "00".
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -32,8 +50,14 @@
       **
       * The main procedure of the program
       **
-       CALCULATOR-ROUTINE.
            DISPLAY "COBOL CALCULATOR" .
+           OPEN EXTEND CALC-LOG.
+           PERFORM CALCULATOR-ROUTINE THRU CALCULATOR-ROUTINE-EXIT
+               UNTIL WS-AGAIN = "N".
+           CLOSE CALC-LOG.
+           STOP RUN.
+
+       CALCULATOR-ROUTINE.
            DISPLAY "Enter First Number : ".
            ACCEPT NUM1-TXT.
            MOVE NUM1-TXT TO NUM1.
@@ -53,8 +77,36 @@
            MOVE RESULT TO RESULT-EDIT.
            DISPLAY NUM1-TXT .
            DISPLAY OPERATOR, NUM2-TXT "="  RESULT-EDIT.
+           PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-ENTRY-EXIT.
+           PERFORM ASK-AGAIN THRU ASK-AGAIN-EXIT.
+       CALCULATOR-ROUTINE-EXIT.
+           EXIT.
 
-           STOP RUN.
+       WRITE-LOG-ENTRY.
+           ACCEPT CALC-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CALC-LOG-TIME FROM TIME.
+           MOVE SPACE        TO CALC-LOG-SEP1.
+           MOVE NUM1-TXT     TO CALC-LOG-NUM1.
+           MOVE OPERATOR     TO CALC-LOG-OPERATOR.
+           MOVE NUM2-TXT     TO CALC-LOG-NUM2.
+           MOVE SPACE        TO CALC-LOG-SEP2.
+           MOVE RESULT-EDIT  TO CALC-LOG-RESULT.
+           WRITE CALC-LOG-REC.
+           IF NOT WS-CALC-LOG-OK
+               DISPLAY "FILE I/O ERROR ON CALC-LOG - STATUS "
+                       WS-CALC-LOG-STATUS
+           END-IF.
+       WRITE-LOG-ENTRY-EXIT.
+           EXIT.
+
+       ASK-AGAIN.
+           DISPLAY "another calculation? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-AGAIN.
+           IF WS-AGAIN NOT EQUAL "Y" AND WS-AGAIN NOT EQUAL "N"
+               GO TO ASK-AGAIN
+           END-IF.
+       ASK-AGAIN-EXIT.
+           EXIT.
 
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
