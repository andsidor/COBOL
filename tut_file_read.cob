@@ -11,19 +11,24 @@
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Plik_dane.dat"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT BackupFile ASSIGN TO WS-BACKUP-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
 
        DATA DIVISION.
        *> File section describes data in files
         FILE SECTION.
         *> FD (File Description) describes the file layout
         FD CustomerFile.
-         *> Design the customer record
-         01 CustomerData.
-           02 IDNum    PIC 9(5).
-           02 CustName.
-               03 FirstName    PIC X(15).
-               03 LastName     PIC X(15).
+         *> Design the customer record - shared with tut_file_report.cob
+         COPY CUSTREC.
+
+        FD BackupFile.
+         01 BackupData PIC X(99).
 
 
        WORKING-STORAGE SECTION.
@@ -32,26 +37,150 @@
            02 WSCustName.
                03 WSFirstName    PIC X(15).
                03 WSLastName     PIC X(15).
+           02 WSCustAddress.
+               03 WSStreet      PIC X(25).
+               03 WSCity        PIC X(15).
+               03 WSState       PIC X(02).
+               03 WSZip         PIC X(10).
+           02 WSPhone           PIC X(12).
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN EXTEND CustomerFile.
-           DISPLAY "Podaj ID Klijenta " WITH NO ADVANCING
-           ACCEPT IDNum.
-           DISPLAY "Podaj Imie klijenta " WITH NO ADVANCING
-           ACCEPT FirstName.
-           DISPLAY "Podaj Nazwisko klijenta " WITH NO ADVANCING
-           ACCEPT LastName.
-           WRITE CustomerData
+        01 WS-IDNUM-TXT     PIC X(5).
+        01 WS-EOF           PIC A(1) VALUE "N".
+        01 WS-DUP-FOUND     PIC A(1) VALUE "N".
+            88 WS-ID-IS-DUPLICATE VALUE "Y".
 
+        01 WS-BACKUP-DATE   PIC 9(6).
+        01 WS-BACKUP-PATH   PIC X(40).
 
+        01 WS-CUSTOMER-STATUS PIC XX VALUE "00".
+            88 WS-CUSTOMER-OK VALUE "00".
+            88 WS-CUSTOMER-MISSING VALUE "35".
+        01 WS-BACKUP-STATUS   PIC XX VALUE "00".
+            88 WS-BACKUP-OK   VALUE "00".
+        01 WS-FILE-ERR-NAME   PIC X(15) VALUE SPACES.
+        01 WS-FILE-ERR-STATUS PIC XX VALUE SPACES.
 
-           END-WRITE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BACKUP-CUSTOMER-FILE THRU BACKUP-CUSTOMER-FILE-EXIT.
+           PERFORM ACCEPT-IDNUM THRU ACCEPT-IDNUM-EXIT.
+           PERFORM CHECK-DUPLICATE-ID THRU CHECK-DUPLICATE-ID-EXIT.
+           IF WS-ID-IS-DUPLICATE
+               DISPLAY "WARNING: ID NUM " IDNum
+                       " ALREADY ON FILE - CUSTOMER NOT ADDED"
+           ELSE
+               DISPLAY "Podaj Imie klijenta " WITH NO ADVANCING
+               ACCEPT FirstName
+               DISPLAY "Podaj Nazwisko klijenta " WITH NO ADVANCING
+               ACCEPT LastName
+               DISPLAY "Street address: " WITH NO ADVANCING
+               ACCEPT Street
+               DISPLAY "City: " WITH NO ADVANCING
+               ACCEPT City
+               DISPLAY "State: " WITH NO ADVANCING
+               ACCEPT State
+               DISPLAY "Zip: " WITH NO ADVANCING
+               ACCEPT Zip
+               DISPLAY "Phone: " WITH NO ADVANCING
+               ACCEPT Phone
+               OPEN EXTEND CustomerFile
+               IF NOT WS-CUSTOMER-OK
+                   MOVE "CUSTOMERFILE" TO WS-FILE-ERR-NAME
+                   MOVE WS-CUSTOMER-STATUS TO WS-FILE-ERR-STATUS
+                   PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+               END-IF
+               WRITE CustomerData
+               END-WRITE
+               IF NOT WS-CUSTOMER-OK
+                   MOVE "CUSTOMERFILE" TO WS-FILE-ERR-NAME
+                   MOVE WS-CUSTOMER-STATUS TO WS-FILE-ERR-STATUS
+                   PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+               END-IF
+               CLOSE CustomerFile
+           END-IF.
+           STOP RUN.
 
+       ACCEPT-IDNUM.
+           DISPLAY "Podaj ID Klijenta " WITH NO ADVANCING.
+           ACCEPT WS-IDNUM-TXT.
+           IF WS-IDNUM-TXT NOT NUMERIC
+               DISPLAY "ID MUST BE NUMERIC - TRY AGAIN"
+               GO TO ACCEPT-IDNUM
+           END-IF.
+           MOVE WS-IDNUM-TXT TO IDNum.
+       ACCEPT-IDNUM-EXIT.
+           EXIT.
 
-        CLOSE CustomerFile.
-        STOP RUN.
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO WS-DUP-FOUND.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT CustomerFile.
+           IF WS-CUSTOMER-MISSING
+               DISPLAY "NO EXISTING CUSTOMERFILE - NO DUPLICATE CHECK"
+               GO TO CHECK-DUPLICATE-ID-EXIT
+           END-IF.
+           IF NOT WS-CUSTOMER-OK
+               MOVE "CUSTOMERFILE" TO WS-FILE-ERR-NAME
+               MOVE WS-CUSTOMER-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CustomerFile INTO WSCustomer
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WSIDNum = IDNum
+                           MOVE "Y" TO WS-DUP-FOUND
+                           MOVE "Y" TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CustomerFile.
+       CHECK-DUPLICATE-ID-EXIT.
+           EXIT.
 
+       BACKUP-CUSTOMER-FILE.
+           ACCEPT WS-BACKUP-DATE FROM DATE.
+           STRING "Plik_dane_" DELIMITED BY SIZE
+                  WS-BACKUP-DATE DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT CustomerFile.
+           IF WS-CUSTOMER-MISSING
+               DISPLAY "NO EXISTING CUSTOMERFILE - NOTHING TO BACK UP"
+               GO TO BACKUP-CUSTOMER-FILE-EXIT
+           END-IF.
+           IF NOT WS-CUSTOMER-OK
+               MOVE "CUSTOMERFILE" TO WS-FILE-ERR-NAME
+               MOVE WS-CUSTOMER-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           OPEN OUTPUT BackupFile.
+           IF NOT WS-BACKUP-OK
+               MOVE "BACKUPFILE" TO WS-FILE-ERR-NAME
+               MOVE WS-BACKUP-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CustomerFile INTO BackupData
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END WRITE BackupData
+               END-READ
+           END-PERFORM.
+           CLOSE CustomerFile.
+           CLOSE BackupFile.
+           MOVE "N" TO WS-EOF.
+       BACKUP-CUSTOMER-FILE-EXIT.
+           EXIT.
 
+       FILE-ERROR-PARA.
+           DISPLAY "FILE I/O ERROR ON " WS-FILE-ERR-NAME
+                   " - STATUS " WS-FILE-ERR-STATUS.
+           DISPLAY "RECORD: " WS-IDNUM-TXT.
+           CLOSE CustomerFile.
+           CLOSE BackupFile.
+           STOP RUN.
+       FILE-ERROR-PARA-EXIT.
+           EXIT.
 
        END PROGRAM YOUR-PROGRAM-NAME.
