@@ -6,7 +6,7 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. VoterElig.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -14,10 +14,30 @@
          CLASS PasssingScore IS "A" THRu "C","D".
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-FILE ASSIGN TO "AGEBATCH.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT VOTER-REGISTRY ASSIGN TO "VOTEREG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-REGISTRY-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD AGE-FILE.
+           01 AGE-FILE-REC.
+               02 AGE-IN-TXT   PIC 9(2).
+
+           FD VOTER-REGISTRY.
+           01 VOTER-REGISTRY-REC.
+               02 VR-AGE           PIC 99.
+               02 VR-SEP1           PIC X.
+               02 VR-CANVOTE-FLAG  PIC 9.
+               02 VR-SEP2           PIC X.
+               02 VR-RUN-DATE      PIC 9(6).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 AGE PIC 99 VALUE 0.
@@ -27,55 +47,192 @@
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
        01 TestNumber PIC X.
-           88 IsPierwsza VALUE "1","3","5","7".
            88 IsNieParzysta VALUE "1","3","5","7".
            88 IsParzysta VALUE "2","4","6","8".
            88 MniejszaOd5 VALUE "1" THRU "4".
            88 Liczba VALUE "0" THRU "9".
 
+       01 WS-CANDIDATE      PIC 9(2).
+       01 WS-DIVISOR        PIC 9(2).
+       01 WS-PRIME-FLAG     PIC X VALUE "Y".
+           88 WS-IS-PRIME   VALUE "Y".
+           88 WS-NOT-PRIME  VALUE "N".
+
+       01 WS-MODE           PIC X VALUE "I".
+           88 WS-INTERACTIVE-MODE VALUE "I".
+           88 WS-BATCH-MODE        VALUE "B".
+       01 WS-EOF            PIC A(1) VALUE "N".
+
+       01 WS-CANVOTE-COUNT  PIC 9(5) VALUE 0.
+       01 WS-CANTVOTE-COUNT PIC 9(5) VALUE 0.
+       01 WS-GRADE-COUNTS.
+           02 WS-GRADE-COUNT OCCURS 12 TIMES PIC 9(5) VALUE 0.
+       01 WS-GRADE-IX       PIC 99 VALUE 0.
+
+       01 WS-REGISTRY-STATUS PIC XX VALUE "00".
+           88 WS-REGISTRY-OK VALUE "00".
+       01 WS-RUN-DATE        PIC 9(6) VALUE 0.
       *-----------------------
        PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           ACCEPT WS-RUN-DATE FROM DATE.
+           PERFORM OPEN-VOTER-REGISTRY THRU OPEN-VOTER-REGISTRY-EXIT.
+           PERFORM SELECT-MODE THRU SELECT-MODE-EXIT.
+           IF WS-BATCH-MODE
+               PERFORM BATCH-ROUTINE THRU BATCH-ROUTINE-EXIT
+           ELSE
+               PERFORM INTERACTIVE-ROUTINE THRU INTERACTIVE-ROUTINE-EXIT
+           END-IF.
+           CLOSE VOTER-REGISTRY.
+           GOBACK.
+
+       OPEN-VOTER-REGISTRY.
+           OPEN EXTEND VOTER-REGISTRY.
+           IF WS-REGISTRY-STATUS = "35"
+               OPEN OUTPUT VOTER-REGISTRY
+           END-IF.
+       OPEN-VOTER-REGISTRY-EXIT.
+           EXIT.
+
+       SELECT-MODE.
+           DISPLAY "Mode - (I)nteractive or (B)atch: " WITH NO
+                   ADVANCING.
+           ACCEPT WS-MODE.
+           IF NOT WS-INTERACTIVE-MODE AND NOT WS-BATCH-MODE
+               GO TO SELECT-MODE
+           END-IF.
+       SELECT-MODE-EXIT.
+           EXIT.
+
+       INTERACTIVE-ROUTINE.
+           DISPLAY "Podaj wiek : "  WITH NO ADVANCING
+           ACCEPT AGE
+           PERFORM CLASSIFY-AGE THRU CLASSIFY-AGE-EXIT.
 
-       DISPLAY "Podaj wiek : "  WITH NO ADVANCING
-       ACCEPT AGE
-       IF AGE >18 THEN
-         DISPLAY "Mozesz glosowaæ"
-       ELSE
-           DISPLAY "Nie mozesz glosowac"
-       END-IF
-
-       *> > < =
-       *> NOT EQUAL
-       IF AGE LESS THAN 5
-           DISPLAY "Zostan w domu"
-       END-IF
-       IF AGE> 5 AND AGE< 18 THEN
-         COMPUTE Grade = AGE - 5
-         DISPLAY"GO TO GRADE "GRADE
-       END-IF
-       IF AGE GREATER THAN OR EQUAL 18
-           DISPLAY"GO TO COLLEGE"
-       END-IF
-
-       *>IF Score IS PASS
-       DISPLAY "PODAJ POJEDYNCZA LICZBE OR X ABY WYJŒC"
-       ACCEPT TestNumber
-       PERFORM UNTIL NOT Liczba
+           *>IF Score IS PASS
+           DISPLAY "PODAJ POJEDYNCZA LICZBE OR X ABY WYJŒC"
+           ACCEPT TestNumber
+           PERFORM UNTIL NOT Liczba
+               PERFORM CLASSIFY-NUMBER THRU CLASSIFY-NUMBER-EXIT
+               ACCEPT TestNumber
+           END-PERFORM.
+       INTERACTIVE-ROUTINE-EXIT.
+           EXIT.
+
+       CLASSIFY-AGE.
+           IF AGE >18 THEN
+             DISPLAY "Mozesz glosowaæ"
+             SET CanVote TO TRUE
+             ADD 1 TO WS-CANVOTE-COUNT
+           ELSE
+               DISPLAY "Nie mozesz glosowac"
+               SET CantVote TO TRUE
+               ADD 1 TO WS-CANTVOTE-COUNT
+           END-IF
+           PERFORM WRITE-VOTER-REGISTRY THRU WRITE-VOTER-REGISTRY-EXIT
+
+           *> > < =
+           *> NOT EQUAL
+           IF AGE LESS THAN 5
+               DISPLAY "Zostan w domu"
+           END-IF
+           IF AGE> 5 AND AGE< 18 THEN
+             COMPUTE Grade = AGE - 5
+             DISPLAY"GO TO GRADE "GRADE
+             ADD 1 TO WS-GRADE-COUNT (Grade)
+           END-IF
+           IF AGE GREATER THAN OR EQUAL 18
+               DISPLAY"GO TO COLLEGE"
+           END-IF.
+       CLASSIFY-AGE-EXIT.
+           EXIT.
+
+       WRITE-VOTER-REGISTRY.
+           MOVE AGE TO VR-AGE.
+           MOVE SPACE TO VR-SEP1.
+           MOVE CanVoteFlag TO VR-CANVOTE-FLAG.
+           MOVE SPACE TO VR-SEP2.
+           MOVE WS-RUN-DATE TO VR-RUN-DATE.
+           WRITE VOTER-REGISTRY-REC.
+           IF NOT WS-REGISTRY-OK
+               DISPLAY "FILE I/O ERROR ON VOTER-REGISTRY - STATUS "
+                       WS-REGISTRY-STATUS
+           END-IF.
+       WRITE-VOTER-REGISTRY-EXIT.
+           EXIT.
+
+       CLASSIFY-NUMBER.
+           MOVE TestNumber TO WS-CANDIDATE.
+           PERFORM CHECK-PRIME THRU CHECK-PRIME-EXIT.
            EVALUATE TRUE
-               WHEN IsPIERWSZA DISPLAY "LICZBA PIERWSZA"
+               WHEN WS-IS-PRIME DISPLAY "LICZBA PIERWSZA"
                WHEN IsNieParzysta DISPLAY "LICZBA NIEPARZYSTA"
                WHEN IsParzysta DISPLAY "LICZBA PARZYTA"
                WHEN MniejszaOd5 DISPLAY "mije 5"
 
                WHEN OTHER DISPLAY "default acction"
 
-           END-EVALUATE
-           ACCEPT TestNumber
-       END-PERFORM
+           END-EVALUATE.
+       CLASSIFY-NUMBER-EXIT.
+           EXIT.
+
+       CHECK-PRIME.
+           MOVE "Y" TO WS-PRIME-FLAG.
+           IF WS-CANDIDATE < 2
+               MOVE "N" TO WS-PRIME-FLAG
+           ELSE
+               MOVE 2 TO WS-DIVISOR
+               PERFORM TEST-DIVISOR THRU TEST-DIVISOR-EXIT
+                   UNTIL WS-DIVISOR * WS-DIVISOR > WS-CANDIDATE
+                      OR WS-NOT-PRIME
+           END-IF.
+       CHECK-PRIME-EXIT.
+           EXIT.
+
+       TEST-DIVISOR.
+           IF FUNCTION MOD (WS-CANDIDATE, WS-DIVISOR) = 0
+               MOVE "N" TO WS-PRIME-FLAG
+           ELSE
+               ADD 1 TO WS-DIVISOR
+           END-IF.
+       TEST-DIVISOR-EXIT.
+           EXIT.
 
+       BATCH-ROUTINE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT AGE-FILE.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AGE-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE AGE-IN-TXT TO AGE
+                       DISPLAY "AGE " AGE ": " WITH NO ADVANCING
+                       PERFORM CLASSIFY-AGE THRU CLASSIFY-AGE-EXIT
+               END-READ
+           END-PERFORM.
+           CLOSE AGE-FILE.
+           PERFORM DISPLAY-SUMMARY THRU DISPLAY-SUMMARY-EXIT.
+       BATCH-ROUTINE-EXIT.
+           EXIT.
 
+       DISPLAY-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "----- SUMMARY -----".
+           DISPLAY "CAN VOTE   : " WS-CANVOTE-COUNT.
+           DISPLAY "CANNOT VOTE: " WS-CANTVOTE-COUNT.
+           PERFORM DISPLAY-GRADE-COUNT
+               VARYING WS-GRADE-IX FROM 1 BY 1
+               UNTIL WS-GRADE-IX > 12.
+       DISPLAY-SUMMARY-EXIT.
+           EXIT.
 
+       DISPLAY-GRADE-COUNT.
+           DISPLAY "GRADE " WS-GRADE-IX ": "
+                   WS-GRADE-COUNT (WS-GRADE-IX).
 
-            STOP RUN.
       ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM VoterElig.
