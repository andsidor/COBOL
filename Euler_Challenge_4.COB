@@ -6,16 +6,23 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. Euler1.
+       PROGRAM-ID. Euler4.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "EULERRUNLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD RUNLOG-FILE.
+           COPY "RUNLOG.CPY".
       *-----------------------
        WORKING-STORAGE SECTION.
                01  SUMM PIC 999999.
@@ -28,17 +35,35 @@
                  02  S PIC X(6).
                  02  RS PIC X(6).
                  02  J PIC 999 VALUE 999.
+               01  START-DIGIT PIC 999 VALUE 999.
+
+      *> Zero-suppressed view of TMP and its significant digit count,
+      *> so the palindrome test below ignores leading-zero padding
+      *> from the fixed PIC 999999 width (e.g. 9009 must compare as
+      *> "9009", not the padded "009009").
+               01  S-EDIT PIC Z(5)9.
+               01  WS-LEAD-SPACES PIC 9.
+               01  WS-SIG-LEN PIC 9.
+
+               01  WS-RUNLOG-STATUS   PIC XX VALUE "00".
+               01  WS-START-TS        PIC X(21).
+               01  WS-END-TS          PIC X(21).
 
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
             MAIN-PARA.
+            MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+            DISPLAY "ENTER STARTING FACTOR (E.G. 99, 999, 9999): "
+                    WITH NO ADVANCING.
+            ACCEPT START-DIGIT.
+            SET I TO START-DIGIT.
+            SET J TO START-DIGIT.
             PERFORM MAIN-LOOP UNTIL I = 0.
             DISPLAY MAX.
-
-            ACCEPT SUMM.
-            STOP RUN.
+            PERFORM WRITE-RUNLOG THRU WRITE-RUNLOG-EXIT.
+            GOBACK.
 
             MAIN-LOOP.
             PERFORM INNER-LOOP UNTIL J = 0.
@@ -50,11 +75,35 @@
 
             SET TMP TO I.
             MULTIPLY J BY TMP.
-            MOVE TMP TO S.
-            MOVE FUNCTION REVERSE(S) TO RS.
-            IF RS = S AND TMP > MAX THEN
+            MOVE TMP TO S-EDIT.
+            MOVE 0 TO WS-LEAD-SPACES.
+            INSPECT S-EDIT TALLYING WS-LEAD-SPACES FOR LEADING SPACE.
+            COMPUTE WS-SIG-LEN = 6 - WS-LEAD-SPACES.
+            MOVE SPACES TO S.
+            MOVE SPACES TO RS.
+            MOVE S-EDIT (WS-LEAD-SPACES + 1:WS-SIG-LEN)
+                TO S (1:WS-SIG-LEN).
+            MOVE FUNCTION REVERSE (S (1:WS-SIG-LEN))
+                TO RS (1:WS-SIG-LEN).
+            IF RS (1:WS-SIG-LEN) = S (1:WS-SIG-LEN) AND TMP > MAX THEN
                 MOVE TMP TO MAX
             END-IF
 
              SUBTRACT 1 FROM J.
-       END PROGRAM Euler1.
+
+            WRITE-RUNLOG.
+                MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+                MOVE "EULER4" TO RL-JOB-NAME.
+                MOVE WS-START-TS TO RL-START-TS.
+                MOVE WS-END-TS TO RL-END-TS.
+                MOVE START-DIGIT TO RL-ITER-COUNT.
+                MOVE MAX TO RL-RESULT.
+                OPEN EXTEND RUNLOG-FILE.
+                IF WS-RUNLOG-STATUS = "35"
+                    OPEN OUTPUT RUNLOG-FILE
+                END-IF.
+                WRITE RUNLOG-REC.
+                CLOSE RUNLOG-FILE.
+            WRITE-RUNLOG-EXIT.
+                EXIT.
+       END PROGRAM Euler4.
