@@ -12,32 +12,72 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "EULERRUNLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD RUNLOG-FILE.
+           COPY "RUNLOG.CPY".
       *-----------------------
        WORKING-STORAGE SECTION.
        01  LICZNIK PIC 9(4) VALUE 0.
-       01  TOTAL PIC 9(7) VALUE 0.
+       01  TOTAL PIC 9(10) VALUE 0.
        01  MAX PIC 9(5) VALUE 1000.
        01  WYDZIEL PIC 9(3).
        01  WYDZIEL1 PIC 9(3).
        01  RESZTA1 PIC 9(3).
        01  RESZTA PIC 9 VALUE 0.
+       01  DIVISOR1 PIC 9(3) VALUE 3.
+       01  DIVISOR2 PIC 9(3) VALUE 5.
+
+       01  WS-RUNLOG-STATUS   PIC XX VALUE "00".
+       01  WS-START-TS        PIC X(21).
+       01  WS-END-TS          PIC X(21).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
        A-PARA.
+       MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+       DISPLAY "ENTER CEILING: " WITH NO ADVANCING.
+       ACCEPT MAX.
+       PERFORM ACCEPT-DIVISOR1 THRU ACCEPT-DIVISOR1-EXIT.
+       PERFORM ACCEPT-DIVISOR2 THRU ACCEPT-DIVISOR2-EXIT.
        PERFORM B-PARA MAX TIMES.
          DISPLAY "suma finalna = "TOTAL
-         STOP RUN.
+         PERFORM WRITE-RUNLOG THRU WRITE-RUNLOG-EXIT
+         GOBACK.
+
+       ACCEPT-DIVISOR1.
+       DISPLAY "ENTER FIRST DIVISOR: " WITH NO ADVANCING.
+       ACCEPT DIVISOR1.
+       IF DIVISOR1 IS ZERO
+           DISPLAY "DIVISOR CANNOT BE ZERO - TRY AGAIN"
+           GO TO ACCEPT-DIVISOR1
+       END-IF.
+       ACCEPT-DIVISOR1-EXIT.
+       EXIT.
+
+       ACCEPT-DIVISOR2.
+       DISPLAY "ENTER SECOND DIVISOR: " WITH NO ADVANCING.
+       ACCEPT DIVISOR2.
+       IF DIVISOR2 IS ZERO
+           DISPLAY "DIVISOR CANNOT BE ZERO - TRY AGAIN"
+           GO TO ACCEPT-DIVISOR2
+       END-IF.
+       ACCEPT-DIVISOR2-EXIT.
+       EXIT.
+
        B-PARA.
       *DISPLAY LICZNIK.
 
-       DIVIDE LICZNIK BY 3 GIVING WYDZIEL REMAINDER RESZTA
-       DIVIDE LICZNIK BY 5 GIVING WYDZIEL1 REMAINDER RESZTA1
+       DIVIDE LICZNIK BY DIVISOR1 GIVING WYDZIEL REMAINDER RESZTA
+       DIVIDE LICZNIK BY DIVISOR2 GIVING WYDZIEL1 REMAINDER RESZTA1
       *DISPLAY LICZNIK.
       *DISPLAY RESZTA.
       *DISPLAY RESZTA1.
@@ -48,4 +88,20 @@
        END-IF.
 
        ADD 1 TO LICZNIK.
+
+       WRITE-RUNLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+           MOVE "EULER1" TO RL-JOB-NAME.
+           MOVE WS-START-TS TO RL-START-TS.
+           MOVE WS-END-TS TO RL-END-TS.
+           MOVE LICZNIK TO RL-ITER-COUNT.
+           MOVE TOTAL TO RL-RESULT.
+           OPEN EXTEND RUNLOG-FILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG-FILE.
+       WRITE-RUNLOG-EXIT.
+           EXIT.
        END PROGRAM Euler1.
