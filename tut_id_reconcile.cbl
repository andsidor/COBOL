@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Cross-references STUDENT-FILE (tut_zapisz_plik.cbl)
+      *          against CustomerFile (tut_file_read.cob) on their
+      *          shared PIC 9(5) ID scheme and lists any ID present in
+      *          one file but missing from the other, so the front
+      *          office can catch students with no billing account
+      *          (and customers with no enrollment) set up.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO OUT1
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT CustomerFile ASSIGN TO "Plik_dane.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD STUDENT.
+           01 STUDENT-FILE.
+               02 STUDENT-ID PIC 9(5).
+               02 NAME PIC A(25).
+               02 LESSON PIC X(3).
+
+           FD CustomerFile.
+            *> Design the customer record - shared with tut_file_read.cob
+            COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+        01 WS-STUDENT-STATUS PIC XX VALUE "00".
+            88 WS-STUDENT-OK VALUE "00".
+        01 WS-CUSTOMER-STATUS PIC XX VALUE "00".
+            88 WS-CUSTOMER-OK VALUE "00".
+        01 WS-FILE-ERR-NAME  PIC X(15) VALUE SPACES.
+
+        01 WS-STUDENT-EOF    PIC A(1) VALUE "N".
+        01 WS-CUSTOMER-EOF   PIC A(1) VALUE "N".
+
+        01 WS-MAX-IDS         PIC 9(5) VALUE 99999.
+      *> STUDENT-ID/IDNum are PIC 9(5), legal range 00000-99999, but
+      *> COBOL subscripts are 1-based, so every lookup below is biased
+      *> by +1 (subscript 1 holds ID 0, subscript 100000 holds ID 99999).
+        01 WS-STUDENT-IDS.
+            02 WS-STUDENT-PRESENT OCCURS 100000 TIMES PIC X VALUE "N".
+        01 WS-CUSTOMER-IDS.
+            02 WS-CUSTOMER-PRESENT OCCURS 100000 TIMES PIC X VALUE "N".
+
+        01 WS-ID-IX           PIC 9(5) VALUE 0.
+        01 WS-MISMATCH-COUNT  PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM LOAD-STUDENT-IDS THRU LOAD-STUDENT-IDS-EXIT.
+           PERFORM LOAD-CUSTOMER-IDS THRU LOAD-CUSTOMER-IDS-EXIT.
+           DISPLAY "ID RECONCILIATION REPORT".
+           DISPLAY "STUDENTS WITH NO CUSTOMER RECORD:".
+           PERFORM REPORT-STUDENTS-NOT-CUSTOMERS
+               VARYING WS-ID-IX FROM 0 BY 1
+               UNTIL WS-ID-IX > WS-MAX-IDS.
+           DISPLAY "CUSTOMERS WITH NO STUDENT RECORD:".
+           PERFORM REPORT-CUSTOMERS-NOT-STUDENTS
+               VARYING WS-ID-IX FROM 0 BY 1
+               UNTIL WS-ID-IX > WS-MAX-IDS.
+           DISPLAY "TOTAL MISMATCHES: " WS-MISMATCH-COUNT.
+           STOP RUN.
+
+       LOAD-STUDENT-IDS.
+           OPEN INPUT STUDENT.
+           IF NOT WS-STUDENT-OK
+               MOVE "STUDENT" TO WS-FILE-ERR-NAME
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           PERFORM UNTIL WS-STUDENT-EOF = "Y"
+               READ STUDENT
+                   AT END MOVE "Y" TO WS-STUDENT-EOF
+                   NOT AT END
+                       MOVE "Y" TO WS-STUDENT-PRESENT (STUDENT-ID + 1)
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+       LOAD-STUDENT-IDS-EXIT.
+           EXIT.
+
+       LOAD-CUSTOMER-IDS.
+           OPEN INPUT CustomerFile.
+           IF NOT WS-CUSTOMER-OK
+               MOVE "CUSTOMERFILE" TO WS-FILE-ERR-NAME
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           PERFORM UNTIL WS-CUSTOMER-EOF = "Y"
+               READ CustomerFile
+                   AT END MOVE "Y" TO WS-CUSTOMER-EOF
+                   NOT AT END
+                       MOVE "Y" TO WS-CUSTOMER-PRESENT (IDNum + 1)
+               END-READ
+           END-PERFORM.
+           CLOSE CustomerFile.
+       LOAD-CUSTOMER-IDS-EXIT.
+           EXIT.
+
+       REPORT-STUDENTS-NOT-CUSTOMERS.
+           IF WS-STUDENT-PRESENT (WS-ID-IX + 1) = "Y"
+              AND WS-CUSTOMER-PRESENT (WS-ID-IX + 1) NOT = "Y"
+               DISPLAY "    ID " WS-ID-IX
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+       REPORT-STUDENTS-NOT-CUSTOMERS-EXIT.
+           EXIT.
+
+       REPORT-CUSTOMERS-NOT-STUDENTS.
+           IF WS-CUSTOMER-PRESENT (WS-ID-IX + 1) = "Y"
+              AND WS-STUDENT-PRESENT (WS-ID-IX + 1) NOT = "Y"
+               DISPLAY "    ID " WS-ID-IX
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+       REPORT-CUSTOMERS-NOT-STUDENTS-EXIT.
+           EXIT.
+
+       FILE-ERROR-PARA.
+           DISPLAY "FILE I/O ERROR ON " WS-FILE-ERR-NAME.
+           STOP RUN.
+       FILE-ERROR-PARA-EXIT.
+           EXIT.
+
+      ** add other procedures here
+       END PROGRAM YOUR-PROGRAM-NAME.
