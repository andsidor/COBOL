@@ -23,8 +23,40 @@
        01 Ptr         PIC 9 VALUE 1.
        01 SStr3       PIC X(3).
        01 SStr4       PIC X(3).
+       01 Combined    PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+            STRING FName DELIMITED BY SPACE
+                   " "   DELIMITED BY SIZE
+                   LName DELIMITED BY SPACE
+                   INTO FLName.
+            DISPLAY FLName.
+
+            STRING FName DELIMITED BY SPACE
+                   " "   DELIMITED BY SIZE
+                   MName DELIMITED BY SPACE
+                   " "   DELIMITED BY SIZE
+                   LName DELIMITED BY SPACE
+                   INTO FMLName.
+            DISPLAY FMLName.
+
+            INSPECT SampStr TALLYING NumChars FOR CHARACTERS
+                                      NumEs    FOR ALL "e".
+            DISPLAY "CHARACTERS: " NumChars.
+            DISPLAY "COUNT OF E: " NumEs.
+
+            STRING SStr1 DELIMITED BY SIZE
+                   " "   DELIMITED BY SIZE
+                   SStr2 DELIMITED BY SIZE
+                   INTO Combined.
+            DISPLAY Combined.
+
+            MOVE 1 TO Ptr.
+            UNSTRING Dest DELIMITED BY SPACE
+                INTO SStr3, SStr4
+                WITH POINTER Ptr.
+            DISPLAY SStr3.
+            DISPLAY SStr4.
+
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
