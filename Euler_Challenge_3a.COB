@@ -12,10 +12,17 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "EULERRUNLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD RUNLOG-FILE.
+           COPY "RUNLOG.CPY".
       *-----------------------
        WORKING-STORAGE SECTION.
        01  MAXLICZBA            PIC 9(12) VALUE 600851475143.
@@ -24,15 +31,24 @@
        01  MAX_PRIME_N          PIC 9(12) VALUE 2.
 
        01  RESZTA               PIC 9(12) VALUE 0.
+
+       01  WS-RUNLOG-STATUS     PIC XX VALUE "00".
+       01  WS-START-TS          PIC X(21).
+       01  WS-END-TS            PIC X(21).
       *-----------------------
        PROCEDURE DIVISION.
 
 
               MAIN-PARA.
+              MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+              DISPLAY "ENTER NUMBER TO FACTORIZE: " WITH NO ADVANCING.
+              ACCEPT MAXLICZBA.
+              DISPLAY "PRIME FACTORS: ".
               PERFORM MAIN-LOOP UNTIL MAXLICZBA = 1.
-              DISPLAY PRIME_N.
+              DISPLAY "LARGEST PRIME FACTOR: " PRIME_N.
+              PERFORM WRITE-RUNLOG THRU WRITE-RUNLOG-EXIT.
 
-              STOP RUN.
+              GOBACK.
 
               MAIN-LOOP.
 
@@ -41,7 +57,24 @@
                     IF RESZTA > 0 THEN
                      ADD 1 TO PRIME_N
                     ELSE
+                    DISPLAY "    " PRIME_N
                     SET MAXLICZBA TO WYNIK_DIV
                    END-IF.
 
                  ADD 1 TO MAX_PRIME_N.
+
+              WRITE-RUNLOG.
+                  MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+                  MOVE "EULER3" TO RL-JOB-NAME.
+                  MOVE WS-START-TS TO RL-START-TS.
+                  MOVE WS-END-TS TO RL-END-TS.
+                  MOVE MAX_PRIME_N TO RL-ITER-COUNT.
+                  MOVE PRIME_N TO RL-RESULT.
+                  OPEN EXTEND RUNLOG-FILE.
+                  IF WS-RUNLOG-STATUS = "35"
+                      OPEN OUTPUT RUNLOG-FILE
+                  END-IF.
+                  WRITE RUNLOG-REC.
+                  CLOSE RUNLOG-FILE.
+              WRITE-RUNLOG-EXIT.
+                  EXIT.
