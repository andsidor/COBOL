@@ -12,12 +12,34 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT-FILE ASSIGN TO "EULER2CKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RUNLOG-FILE ASSIGN TO "EULERRUNLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD CHECKPT-FILE.
+           01 CHECKPT-REC.
+               02 CKPT-FIBN1     PIC 9(7).
+               02 CKPT-FIBN0     PIC 9(7).
+               02 CKPT-COUNTER   PIC 9(7).
+               02 CKPT-LOOPSUM   PIC 9(7).
+
+           FD RUNLOG-FILE.
+           COPY "RUNLOG.CPY".
       *-----------------------
        WORKING-STORAGE SECTION.
+       01 WS-RUNLOG-STATUS    PIC XX VALUE "00".
+       01 WS-START-TS         PIC X(21).
+       01 WS-END-TS           PIC X(21).
 
        01 LOOPEND PIC 9(7) VALUE 4000000.
        01 LOOPSUM PIC 9(7) VALUE 0.
@@ -28,17 +50,34 @@
        01 FibWydziel PIC 9(7).
        01 FibReszta PIC 9(1).
 
+       01 WS-CKPT-STATUS      PIC XX VALUE "00".
+       01 WS-CKPT-INTERVAL    PIC 9(7) VALUE 100000.
+       01 WS-CKPT-DUE         PIC 9(7).
+       01 WS-CKPT-REM         PIC 9(7).
+       01 WS-RESTARTED-FLAG   PIC X VALUE "N".
+           88 WS-RESTARTED    VALUE "Y".
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+       MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+       DISPLAY "ENTER FIBONACCI SUM CEILING: " WITH NO ADVANCING.
+       ACCEPT LOOPEND.
+       PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-EXIT.
+       IF WS-RESTARTED
+           DISPLAY "RESUMING FROM CHECKPOINT AT COUNTER " FibCounter
+       END-IF.
        A-PARA.
        PERFORM B-PARA UNTIL LOOPSUM>LOOPEND.
       * PERFORM B-PARA 20 TIMES.
 
-       DISPLAY "SUM EVEN-VALUE FIB TERMS <4M FOR IS =  " FibCounter.
+       PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+       DISPLAY "SUM EVEN-VALUE FIB TERMS <" LOOPEND " FOR IS =  "
+               FibCounter.
        DISPLAY "SUM  =  " LOOPSUM.
-       STOP RUN.
+       PERFORM WRITE-RUNLOG THRU WRITE-RUNLOG-EXIT.
+       GOBACK.
 
        B-PARA.
 
@@ -59,4 +98,62 @@
        END-IF.
 
        ADD 1 TO FibCounter.
+
+       DIVIDE FibCounter BY WS-CKPT-INTERVAL GIVING WS-CKPT-DUE
+           REMAINDER WS-CKPT-REM.
+       IF WS-CKPT-REM IS ZERO
+           PERFORM SAVE-CHECKPOINT THRU SAVE-CHECKPOINT-EXIT
+       END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-FIBN1 TO FibN1roW
+                       MOVE CKPT-FIBN0 TO FibN0roW
+                       MOVE CKPT-COUNTER TO FibCounter
+                       MOVE CKPT-LOOPSUM TO LOOPSUM
+                       SET WS-RESTARTED TO TRUE
+               END-READ
+               CLOSE CHECKPT-FILE
+           END-IF.
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+       SAVE-CHECKPOINT.
+           MOVE FibN1roW TO CKPT-FIBN1.
+           MOVE FibN0roW TO CKPT-FIBN0.
+           MOVE FibCounter TO CKPT-COUNTER.
+           MOVE LOOPSUM TO CKPT-LOOPSUM.
+           OPEN OUTPUT CHECKPT-FILE.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT-FILE.
+       SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT-FILE.
+           CLOSE CHECKPT-FILE.
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       WRITE-RUNLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+           MOVE "EULER2" TO RL-JOB-NAME.
+           MOVE WS-START-TS TO RL-START-TS.
+           MOVE WS-END-TS TO RL-END-TS.
+           MOVE FibCounter TO RL-ITER-COUNT.
+           MOVE LOOPSUM TO RL-RESULT.
+           OPEN EXTEND RUNLOG-FILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG-FILE.
+       WRITE-RUNLOG-EXIT.
+           EXIT.
+
+      ** add other procedures here
        END PROGRAM Euler2.
