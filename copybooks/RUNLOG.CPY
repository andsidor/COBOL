@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared run-log record for the numeric batch jobs.
+      * Tectonics: cobc
+      ******************************************************************
+       01  RUNLOG-REC.
+           02  RL-JOB-NAME      PIC X(20).
+           02  RL-START-TS      PIC X(21).
+           02  RL-END-TS        PIC X(21).
+           02  RL-ITER-COUNT    PIC 9(9).
+           02  RL-RESULT        PIC X(20).
