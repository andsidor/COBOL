@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared customer master record layout, used by every program
+      * that reads or writes Plik_dane.dat (tut_file_read.cob,
+      * tut_file_report.cob, and any reconciliation/report job added
+      * later) so a field change only has to be made in one place.
+      ******************************************************************
+       01 CustomerData.
+           02 IDNum    PIC 9(5).
+           02 CustName.
+               03 FirstName    PIC X(15).
+               03 LastName     PIC X(15).
+           02 CustAddress.
+               03 Street       PIC X(25).
+               03 City         PIC X(15).
+               03 State        PIC X(02).
+               03 Zip          PIC X(10).
+           02 Phone            PIC X(12).
