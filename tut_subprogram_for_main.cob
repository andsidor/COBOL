@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. tut_subprogram_for_main.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       LINKAGE SECTION.
+       01 Num1      PIC 9.
+       01 Num2      PIC 9.
+       01 Sum1      PIC 99.
+       01 Operator  PIC X.
+      *-----------------------
+       PROCEDURE DIVISION USING Num1, Num2, Sum1, Operator.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           EVALUATE Operator
+               WHEN "+" ADD Num1 Num2 GIVING Sum1
+               WHEN "-" SUBTRACT Num2 FROM Num1 GIVING Sum1
+               WHEN "*" MULTIPLY Num1 BY Num2 GIVING Sum1
+               WHEN "/" DIVIDE Num1 BY Num2 GIVING Sum1
+               WHEN OTHER ADD Num1 Num2 GIVING Sum1
+           END-EVALUATE.
+           GOBACK.
+       END PROGRAM tut_subprogram_for_main.
