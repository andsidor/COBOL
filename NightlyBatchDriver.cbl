@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Runs the shop's nightly report and validation jobs
+      *          (customer report, student roster, voter registry,
+      *          gradebook, prime-factor and Fibonacci jobs) in a fixed
+      *          sequence, stopping on the first hard failure, and
+      *          writes one consolidated operations log summarizing
+      *          which jobs ran, how long each took, and the outcome.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NightlyBatchDriver.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIGHTLY-LOG ASSIGN TO "NIGHTLYLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-NIGHTLY-LOG-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD NIGHTLY-LOG.
+           01 NIGHTLY-LOG-REC.
+               02 NL-JOB-LABEL      PIC X(20).
+               02 NL-SEP1            PIC X.
+               02 NL-START-TIME     PIC 9(8).
+               02 NL-SEP2            PIC X.
+               02 NL-END-TIME       PIC 9(8).
+               02 NL-SEP3            PIC X.
+               02 NL-ELAPSED-SECS   PIC 9(5).
+               02 NL-SEP4            PIC X.
+               02 NL-STATUS         PIC X(6).
+
+       WORKING-STORAGE SECTION.
+        01 WS-NIGHTLY-LOG-STATUS PIC XX VALUE "00".
+            88 WS-NIGHTLY-LOG-OK VALUE "00".
+
+      *> Euler2/Euler3 are interactive analysis tools (ACCEPT a ceiling/
+      *> number-to-factor with no default) meant to be run by hand via
+      *> EulerMenu.cbl, not unattended - they are left out of this table
+      *> so the nightly run doesn't hang waiting on stdin.
+        01 WS-JOB-DATA.
+            02 FILLER PIC X(20) VALUE "CustRpt".
+            02 FILLER PIC X(20) VALUE "CUSTOMER REPORT".
+            02 FILLER PIC X(20) VALUE "StudentRoster".
+            02 FILLER PIC X(20) VALUE "STUDENT ROSTER".
+            02 FILLER PIC X(20) VALUE "VoterElig".
+            02 FILLER PIC X(20) VALUE "VOTER REGISTRY".
+            02 FILLER PIC X(20) VALUE "Gradebook".
+            02 FILLER PIC X(20) VALUE "GRADEBOOK".
+        01 WS-JOB-TABLE REDEFINES WS-JOB-DATA.
+            02 WS-JOB-ENTRY OCCURS 4 TIMES.
+                03 WS-JOB-PROGRAM PIC X(20).
+                03 WS-JOB-LABEL   PIC X(20).
+
+        01 WS-JOB-COUNT       PIC 99 VALUE 4.
+        01 WS-JOB-IX          PIC 99 VALUE 0.
+        01 WS-CALL-PROGRAM    PIC X(20) VALUE SPACES.
+        01 WS-HARD-FAILURE    PIC X VALUE "N".
+            88 WS-HAS-HARD-FAILURE VALUE "Y".
+
+        01 WS-JOB-START-TIME  PIC 9(8) VALUE 0.
+        01 WS-JOB-START-PARTS REDEFINES WS-JOB-START-TIME.
+            02 WS-JST-HH      PIC 99.
+            02 WS-JST-MM      PIC 99.
+            02 WS-JST-SS      PIC 99.
+            02 WS-JST-HH2     PIC 99.
+        01 WS-JOB-END-TIME    PIC 9(8) VALUE 0.
+        01 WS-JOB-END-PARTS REDEFINES WS-JOB-END-TIME.
+            02 WS-JET-HH      PIC 99.
+            02 WS-JET-MM      PIC 99.
+            02 WS-JET-SS      PIC 99.
+            02 WS-JET-HH2     PIC 99.
+        01 WS-START-SECS      PIC 9(9) VALUE 0.
+        01 WS-END-SECS        PIC 9(9) VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           DISPLAY "NIGHTLY BATCH DRIVER STARTING".
+           OPEN OUTPUT NIGHTLY-LOG.
+           IF NOT WS-NIGHTLY-LOG-OK
+               DISPLAY "FILE I/O ERROR ON NIGHTLY-LOG - STATUS "
+                       WS-NIGHTLY-LOG-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM RUN-JOB
+               VARYING WS-JOB-IX FROM 1 BY 1
+               UNTIL WS-JOB-IX > WS-JOB-COUNT
+                  OR WS-HAS-HARD-FAILURE.
+           CLOSE NIGHTLY-LOG.
+           IF WS-HAS-HARD-FAILURE
+               DISPLAY "NIGHTLY BATCH STOPPED ON HARD FAILURE"
+           ELSE
+               DISPLAY "NIGHTLY BATCH COMPLETE"
+           END-IF.
+           STOP RUN.
+
+       RUN-JOB.
+           MOVE WS-JOB-PROGRAM (WS-JOB-IX) TO WS-CALL-PROGRAM.
+           DISPLAY "RUNNING " WS-JOB-LABEL (WS-JOB-IX) "...".
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           MOVE 0 TO RETURN-CODE.
+           CALL WS-CALL-PROGRAM
+               ON EXCEPTION
+                   MOVE "Y" TO WS-HARD-FAILURE
+                   DISPLAY "HARD FAILURE RUNNING "
+                           WS-JOB-LABEL (WS-JOB-IX)
+               NOT ON EXCEPTION
+                   IF RETURN-CODE NOT = 0
+                       MOVE "Y" TO WS-HARD-FAILURE
+                       DISPLAY "HARD FAILURE RUNNING "
+                               WS-JOB-LABEL (WS-JOB-IX)
+                               " - RETURN-CODE " RETURN-CODE
+                   END-IF
+           END-CALL.
+           ACCEPT WS-JOB-END-TIME FROM TIME.
+           PERFORM WRITE-NIGHTLY-LOG-ENTRY
+               THRU WRITE-NIGHTLY-LOG-ENTRY-EXIT.
+
+       WRITE-NIGHTLY-LOG-ENTRY.
+           COMPUTE WS-START-SECS =
+               WS-JST-HH * 3600 + WS-JST-MM * 60 + WS-JST-SS.
+           COMPUTE WS-END-SECS =
+               WS-JET-HH * 3600 + WS-JET-MM * 60 + WS-JET-SS.
+           MOVE WS-JOB-LABEL (WS-JOB-IX) TO NL-JOB-LABEL.
+           MOVE SPACE TO NL-SEP1.
+           MOVE WS-JOB-START-TIME TO NL-START-TIME.
+           MOVE SPACE TO NL-SEP2.
+           MOVE WS-JOB-END-TIME TO NL-END-TIME.
+           MOVE SPACE TO NL-SEP3.
+           IF WS-END-SECS >= WS-START-SECS
+               COMPUTE NL-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+           ELSE
+               MOVE 0 TO NL-ELAPSED-SECS
+           END-IF.
+           MOVE SPACE TO NL-SEP4.
+           IF WS-HAS-HARD-FAILURE
+               MOVE "FAILED" TO NL-STATUS
+           ELSE
+               MOVE "OK" TO NL-STATUS
+           END-IF.
+           WRITE NIGHTLY-LOG-REC.
+           IF NOT WS-NIGHTLY-LOG-OK
+               DISPLAY "FILE I/O ERROR ON NIGHTLY-LOG - STATUS "
+                       WS-NIGHTLY-LOG-STATUS
+           END-IF.
+       WRITE-NIGHTLY-LOG-ENTRY-EXIT.
+           EXIT.
+
+      ** add other procedures here
+       END PROGRAM NightlyBatchDriver.
