@@ -6,17 +6,187 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-IN ASSIGN TO "INVOICEIN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-INVOICE-IN-STATUS.
+
+           SELECT INVOICE-OUT ASSIGN TO "INVOICEOUT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-INVOICE-OUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+           FD INVOICE-IN.
+           01 INVOICE-IN-REC.
+               02 II-ITEM   PIC X(15).
+               02 II-CENA   PIC 9(4)V99.
+
+           FD INVOICE-OUT.
+           01 INVOICE-OUT-REC.
+               02 IO-ITEM       PIC X(15).
+               02 IO-SEP1        PIC X.
+               02 IO-CENA       PIC ZZZ9.99.
+               02 IO-SEP2        PIC X.
+               02 IO-FULLPRICE  PIC ZZZ9.99.
+
        WORKING-STORAGE SECTION.
        01 Cena PIC 9(4)V99.
-       01 Podatek PIC V999 VALUE .075.
+       01 Podatek PIC V9999 VALUE .0750.
        01 FullPrice PIC 9(4)V99.
 
+       01 WS-JURIS-DATA.
+           02 FILLER PIC X(6) VALUE "WI0550".
+           02 FILLER PIC X(6) VALUE "IL0625".
+           02 FILLER PIC X(6) VALUE "CA0725".
+       01 WS-JURIS-TABLE REDEFINES WS-JURIS-DATA.
+           02 WS-JURIS-ENTRY OCCURS 3 TIMES.
+               03 WS-JURIS-CODE PIC X(2).
+               03 WS-JURIS-RATE PIC V9999.
+       01 WS-JURIS-IX          PIC 9 VALUE 0.
+       01 WS-JURIS-CODE-IN     PIC X(2) VALUE SPACES.
+       01 WS-JURIS-FOUND-FLAG  PIC X VALUE "N".
+           88 WS-JURIS-FOUND   VALUE "Y".
+
+       01 WS-MODE              PIC X VALUE "I".
+           88 WS-INTERACTIVE-MODE VALUE "I".
+           88 WS-BATCH-MODE        VALUE "B".
+       01 WS-EOF                PIC A(1) VALUE "N".
+       01 WS-INVOICE-COUNT      PIC 9(5) VALUE 0.
+       01 WS-GRAND-TOTAL        PIC 9(7)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-EDIT   PIC ZZZ,ZZ9.99.
+
+       01 WS-CALC-MODE          PIC X VALUE "R".
+           88 WS-ROUNDED-MODE   VALUE "R".
+           88 WS-TRUNCATED-MODE VALUE "T".
+
+       01 WS-INVOICE-IN-STATUS  PIC XX VALUE "00".
+           88 WS-INVOICE-IN-OK  VALUE "00".
+       01 WS-INVOICE-OUT-STATUS PIC XX VALUE "00".
+           88 WS-INVOICE-OUT-OK VALUE "00".
+       01 WS-FILE-ERR-NAME      PIC X(15) VALUE SPACES.
+       01 WS-FILE-ERR-STATUS    PIC XX VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       DISPLAY "Enter the Price : " WITH NO ADVANCING
-       ACCEPT Cena
-       COMPUTE FullPrice ROUNDED = Cena + (Cena * Podatek)
-       DISPLAY "Cena + Podatek : " FullPrice..
+           PERFORM SELECT-MODE THRU SELECT-MODE-EXIT.
+           PERFORM SELECT-JURISDICTION THRU SELECT-JURISDICTION-EXIT.
+           PERFORM SELECT-CALC-MODE THRU SELECT-CALC-MODE-EXIT.
+           IF WS-BATCH-MODE
+               PERFORM BATCH-ROUTINE THRU BATCH-ROUTINE-EXIT
+           ELSE
+               DISPLAY "Enter the Price : " WITH NO ADVANCING
+               ACCEPT Cena
+               PERFORM COMPUTE-FULL-PRICE THRU COMPUTE-FULL-PRICE-EXIT
+               DISPLAY "Cena + Podatek : " FullPrice
+           END-IF.
+           STOP RUN.
+
+       SELECT-MODE.
+           DISPLAY "Mode - (I)nteractive or (B)atch: " WITH NO
+                   ADVANCING.
+           ACCEPT WS-MODE.
+           IF NOT WS-INTERACTIVE-MODE AND NOT WS-BATCH-MODE
+               GO TO SELECT-MODE
+           END-IF.
+       SELECT-MODE-EXIT.
+           EXIT.
+
+       SELECT-CALC-MODE.
+           DISPLAY "(R)ounded or (T)runcated cents: " WITH NO
+                   ADVANCING.
+           ACCEPT WS-CALC-MODE.
+           IF NOT WS-ROUNDED-MODE AND NOT WS-TRUNCATED-MODE
+               GO TO SELECT-CALC-MODE
+           END-IF.
+       SELECT-CALC-MODE-EXIT.
+           EXIT.
+
+       COMPUTE-FULL-PRICE.
+           IF WS-ROUNDED-MODE
+               COMPUTE FullPrice ROUNDED = Cena + (Cena * Podatek)
+           ELSE
+               COMPUTE FullPrice = Cena + (Cena * Podatek)
+           END-IF.
+       COMPUTE-FULL-PRICE-EXIT.
+           EXIT.
+
+       SELECT-JURISDICTION.
+           DISPLAY "Jurisdiction (WI, IL, CA): " WITH NO ADVANCING.
+           ACCEPT WS-JURIS-CODE-IN.
+           MOVE "N" TO WS-JURIS-FOUND-FLAG.
+           PERFORM FIND-JURISDICTION
+               VARYING WS-JURIS-IX FROM 1 BY 1
+               UNTIL WS-JURIS-IX > 3.
+           IF NOT WS-JURIS-FOUND
+               DISPLAY "UNKNOWN JURISDICTION - TRY AGAIN"
+               GO TO SELECT-JURISDICTION
+           END-IF.
+       SELECT-JURISDICTION-EXIT.
+           EXIT.
+
+       FIND-JURISDICTION.
+           IF WS-JURIS-CODE (WS-JURIS-IX) = WS-JURIS-CODE-IN
+               MOVE WS-JURIS-RATE (WS-JURIS-IX) TO Podatek
+               MOVE "Y" TO WS-JURIS-FOUND-FLAG
+           END-IF.
+
+       BATCH-ROUTINE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT INVOICE-IN.
+           IF NOT WS-INVOICE-IN-OK
+               MOVE "INVOICEIN" TO WS-FILE-ERR-NAME
+               MOVE WS-INVOICE-IN-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           OPEN OUTPUT INVOICE-OUT.
+           IF NOT WS-INVOICE-OUT-OK
+               MOVE "INVOICEOUT" TO WS-FILE-ERR-NAME
+               MOVE WS-INVOICE-OUT-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ INVOICE-IN
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM PROCESS-INVOICE-LINE
+                              THRU PROCESS-INVOICE-LINE-EXIT
+               END-READ
+           END-PERFORM.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT.
+           DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL-EDIT.
+           CLOSE INVOICE-IN.
+           CLOSE INVOICE-OUT.
+       BATCH-ROUTINE-EXIT.
+           EXIT.
+
+       PROCESS-INVOICE-LINE.
+           MOVE II-ITEM TO IO-ITEM.
+           MOVE SPACE TO IO-SEP1.
+           MOVE II-CENA TO IO-CENA Cena.
+           PERFORM COMPUTE-FULL-PRICE THRU COMPUTE-FULL-PRICE-EXIT.
+           MOVE SPACE TO IO-SEP2.
+           MOVE FullPrice TO IO-FULLPRICE.
+           WRITE INVOICE-OUT-REC.
+           IF NOT WS-INVOICE-OUT-OK
+               MOVE "INVOICEOUT" TO WS-FILE-ERR-NAME
+               MOVE WS-INVOICE-OUT-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           ADD FullPrice TO WS-GRAND-TOTAL.
+           ADD 1 TO WS-INVOICE-COUNT.
+       PROCESS-INVOICE-LINE-EXIT.
+           EXIT.
+
+       FILE-ERROR-PARA.
+           DISPLAY "FILE I/O ERROR ON " WS-FILE-ERR-NAME
+                   " - STATUS " WS-FILE-ERR-STATUS.
+           MOVE 1 TO RETURN-CODE.
+           GOBACK.
+       FILE-ERROR-PARA-EXIT.
+           EXIT.
+
        END PROGRAM YOUR-PROGRAM-NAME.
