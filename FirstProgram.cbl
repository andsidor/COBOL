@@ -1,28 +1,77 @@
-       identification division.
-
-       program-id. FirstProgram.
-
-       ENVIRONMENT DIVISION.
-
-       configuration section.
-           77 X pic 99.
-           77 Y pic 99.
-           77 Z pic 99.
-       data division.
-       working-storage section.
-         
-       linkage section.
-
-       procedure division.
-           display "message2dfdfgdfg".
-           set X to 10.
-           set y to 25.
-           add X Y GIVING Z
-           display "X"X
-           display "Y"Y
-           DISPLAY "X + Y = "Z
-
-
-           goback.
-
-       end program FirstProgram.
+       identification division.
+
+       program-id. FirstProgram.
+
+       ENVIRONMENT DIVISION.
+
+       input-output section.
+       file-control.
+           select pairs-file assign to "PAIRSIN.DAT"
+           organization is line sequential.
+
+           select report-file assign to "PAIRSRPT.DAT"
+           organization is line sequential.
+
+       data division.
+       file section.
+           fd pairs-file.
+           01 pairs-rec.
+               02 pr-x pic 99.
+               02 pr-y pic 99.
+
+           fd report-file.
+           01 report-rec pic x(40).
+
+       working-storage section.
+           77 X pic 99.
+           77 Y pic 99.
+           77 Z pic 999.
+           77 ws-eof pic x value "n".
+               88 ws-eof-yes value "y".
+
+           01 detail-line.
+               02 dl-x    pic z9.
+               02 filler  pic x(3) value " + ".
+               02 dl-y    pic z9.
+               02 filler  pic x(3) value " = ".
+               02 dl-z    pic zz9.
+
+       linkage section.
+
+       procedure division.
+           display "message2dfdfgdfg".
+           perform process-pairs thru process-pairs-exit.
+           goback.
+
+       process-pairs.
+           move "n" to ws-eof.
+           open input pairs-file.
+           open output report-file.
+           perform read-pair until ws-eof-yes.
+           close pairs-file.
+           close report-file.
+       process-pairs-exit.
+           exit.
+
+       read-pair.
+           read pairs-file
+               at end move "y" to ws-eof
+               not at end perform compute-and-write
+                          thru compute-and-write-exit
+           end-read.
+
+       compute-and-write.
+           move pr-x to X.
+           move pr-y to Y.
+           add X Y giving Z.
+           move X to dl-x.
+           move Y to dl-y.
+           move Z to dl-z.
+           write report-rec from detail-line.
+           display "X"X
+           display "Y"Y
+           DISPLAY "X + Y = "Z.
+       compute-and-write-exit.
+           exit.
+
+       end program FirstProgram.
