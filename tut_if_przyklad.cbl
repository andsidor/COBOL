@@ -6,59 +6,142 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Gradebook.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "GRADEBOOK.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-SCORE-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "GRADERSLT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RESULT-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD SCORE-FILE.
+           01 SCORE-FILE-REC.
+               02 SF-STUDENT-NAME  PIC X(15).
+               02 SF-SCORE         PIC 9(3).
+
+           FD RESULT-FILE.
+           01 RESULT-FILE-REC.
+               02 RF-STUDENT-NAME  PIC X(15).
+               02 RF-SEP1           PIC X.
+               02 RF-SCORE         PIC 9(3).
+               02 RF-SEP2           PIC X.
+               02 RF-LETTER-GRADE  PIC X.
+               02 RF-SEP3           PIC X.
+               02 RF-PASS-FAIL     PIC X(4).
       *-----------------------
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(9).
-              01 NUM2 PIC 9(9).
-              01 NUM3 PIC 9(5).
-              01 NUM4 PIC 9(6).
-              01 NEG-NUM PIC S9(9) VALUE -1234.
-              01 CLASS1 PIC X(9) VALUE 'ABCD '.
-              01 CHECK-VAL PIC 9(3).
-                88 PASS VALUES ARE 041 THRU 100.
-                88 FAIL VALUES ARE 000 THRU 40.
+       01 WS-EOF            PIC A(1) VALUE "N".
+       01 WS-LETTER-GRADE   PIC X VALUE SPACES.
+       01 WS-STUDENT-COUNT  PIC 9(5) VALUE 0.
+       01 WS-SCORE-TOTAL    PIC 9(7) VALUE 0.
+       01 WS-GRADE-POINTS   PIC 9(7) VALUE 0.
+       01 WS-AVG-SCORE      PIC 999V99 VALUE 0.
+       01 WS-GPA            PIC 9V99 VALUE 0.
+       01 WS-RESULT-STATUS  PIC XX VALUE "00".
+           88 WS-RESULT-OK  VALUE "00".
+       01 WS-SCORE-STATUS   PIC XX VALUE "00".
+           88 WS-SCORE-OK   VALUE "00".
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-       MOVE 25 TO NUM1 NUM3.
-              MOVE 15 TO NUM2 NUM4.
-              DISPLAY NUM1
-              DISPLAY NUM3
-              IF NUM1 > NUM2 THEN
-                DISPLAY 'IN LOOP 1 - IF BLOCK'
-                IF NUM3 = NUM4 THEN
-                  DISPLAY 'IN LOOP 2 - IF BLOCK'
-                ELSE
-                  DISPLAY 'IN LOOP 2 - ELSE BLOCK'
-                END-IF
-              ELSE
-                DISPLAY 'IN LOOP 1 -ELSE BLOCK'
-              END-IF
-              MOVE 65 TO CHECK-VAL.
-              IF PASS
-                DISPLAY 'PASSED WITH 'CHECK-VAL' MARKS.'.
-              IF FAIL
-                DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'.
-              EVALUATE TRUE
-                WHEN NUM1 < 2
-                  DISPLAY 'NUM1 LESS THAN 2'
-                WHEN NUM1 < 19
-                  DISPLAY 'NUM1 LESS THAN 19'
-                WHEN NUM1 < 1000
-                  DISPLAY 'NUM1 LESS THAN 1000'
-              END-EVALUATE.
-            DISPLAY "Hello world"
-            STOP RUN.
+      **
+      * The main procedure of the program
+      **
+           PERFORM GRADEBOOK-ROUTINE THRU GRADEBOOK-ROUTINE-EXIT.
+           GOBACK.
+
+       GRADEBOOK-ROUTINE.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT SCORE-FILE.
+           IF NOT WS-SCORE-OK
+               DISPLAY "FILE I/O ERROR ON SCORE-FILE - STATUS "
+                       WS-SCORE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT RESULT-FILE.
+           IF NOT WS-RESULT-OK
+               DISPLAY "FILE I/O ERROR ON RESULT-FILE - STATUS "
+                       WS-RESULT-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ SCORE-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM GRADE-STUDENT
+                              THRU GRADE-STUDENT-EXIT
+               END-READ
+           END-PERFORM.
+           CLOSE SCORE-FILE.
+           CLOSE RESULT-FILE.
+           PERFORM DISPLAY-CLASS-GPA THRU DISPLAY-CLASS-GPA-EXIT.
+       GRADEBOOK-ROUTINE-EXIT.
+           EXIT.
+
+       GRADE-STUDENT.
+           EVALUATE TRUE
+               WHEN SF-SCORE >= 90
+                   MOVE "A" TO WS-LETTER-GRADE
+                   ADD 4 TO WS-GRADE-POINTS
+               WHEN SF-SCORE >= 80
+                   MOVE "B" TO WS-LETTER-GRADE
+                   ADD 3 TO WS-GRADE-POINTS
+               WHEN SF-SCORE >= 70
+                   MOVE "C" TO WS-LETTER-GRADE
+                   ADD 2 TO WS-GRADE-POINTS
+               WHEN SF-SCORE >= 60
+                   MOVE "D" TO WS-LETTER-GRADE
+                   ADD 1 TO WS-GRADE-POINTS
+               WHEN OTHER
+                   MOVE "F" TO WS-LETTER-GRADE
+           END-EVALUATE.
+           DISPLAY SF-STUDENT-NAME " " SF-SCORE " " WS-LETTER-GRADE.
+           ADD SF-SCORE TO WS-SCORE-TOTAL.
+           ADD 1 TO WS-STUDENT-COUNT.
+           MOVE SF-STUDENT-NAME TO RF-STUDENT-NAME.
+           MOVE SPACE TO RF-SEP1.
+           MOVE SF-SCORE TO RF-SCORE.
+           MOVE SPACE TO RF-SEP2.
+           MOVE WS-LETTER-GRADE TO RF-LETTER-GRADE.
+           MOVE SPACE TO RF-SEP3.
+           IF WS-LETTER-GRADE = "F"
+               MOVE "FAIL" TO RF-PASS-FAIL
+           ELSE
+               MOVE "PASS" TO RF-PASS-FAIL
+           END-IF.
+           WRITE RESULT-FILE-REC.
+           IF NOT WS-RESULT-OK
+               DISPLAY "FILE I/O ERROR ON RESULT-FILE - STATUS "
+                       WS-RESULT-STATUS
+           END-IF.
+       GRADE-STUDENT-EXIT.
+           EXIT.
+
+       DISPLAY-CLASS-GPA.
+           IF WS-STUDENT-COUNT > 0
+               COMPUTE WS-AVG-SCORE =
+                   WS-SCORE-TOTAL / WS-STUDENT-COUNT
+               COMPUTE WS-GPA =
+                   WS-GRADE-POINTS / WS-STUDENT-COUNT
+               DISPLAY "CLASS AVERAGE SCORE: " WS-AVG-SCORE
+               DISPLAY "CLASS GPA          : " WS-GPA
+           END-IF.
+       DISPLAY-CLASS-GPA-EXIT.
+           EXIT.
+
       ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM Gradebook.
