@@ -5,25 +5,46 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CustRpt.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Plik_dane.dat"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT SORTED-CUSTOMER-FILE ASSIGN TO "SORTCUST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT SORT-CUSTOMER-FILE ASSIGN TO "SORTWORK.DAT".
 
        DATA DIVISION.
        *> File section describes data in files
         FILE SECTION.
         *> FD (File Description) describes the file layout
         FD CustomerFile.
-         *> Design the customer record
-         01 CustomerData.
-           02 IDNum    PIC 9(5).
-           02 CustName.
-               03 FirstName    PIC X(15).
-               03 LastName     PIC X(15).
+         *> Design the customer record - shared with tut_file_read.cob
+         COPY CUSTREC.
+
+        SD SORT-CUSTOMER-FILE.
+         *> Sort work record - same 99-byte layout as CustomerData,
+         *> keyed on last name so the group-subtotal break below sees
+         *> same-initial records together instead of physical file order.
+         01 SORT-CUSTOMER-REC.
+             02 SC-IDNUM       PIC 9(5).
+             02 SC-FIRSTNAME   PIC X(15).
+             02 SC-LASTNAME    PIC X(15).
+             02 SC-STREET      PIC X(25).
+             02 SC-CITY        PIC X(15).
+             02 SC-STATE       PIC X(02).
+             02 SC-ZIP         PIC X(10).
+             02 SC-PHONE       PIC X(12).
+
+        FD SORTED-CUSTOMER-FILE.
+         01 SORTED-CUSTOMER-REC PIC X(99).
 
 
        WORKING-STORAGE SECTION.
@@ -32,22 +53,179 @@
            02 WSCustName.
                03 WSFirstName    PIC X(15).
                03 WSLastName     PIC X(15).
-           01 WSEOF   PIC A(1).
+           02 WSCustAddress.
+               03 WSStreet      PIC X(25).
+               03 WSCity        PIC X(15).
+               03 WSState       PIC X(02).
+               03 WSZip         PIC X(10).
+           02 WSPhone           PIC X(12).
+        01 WSEOF   PIC A(1) VALUE "N".
+        01 WS-RUN-DATE      PIC 9(6).
+        01 WS-RUN-DATE-EDIT PIC 99/99/99.
+        01 WS-RUN-TIME      PIC 9(8).
+        01 WS-RUN-TIME-EDIT.
+           02 WS-RT-HH      PIC 99.
+           02 FILLER        PIC X VALUE ":".
+           02 WS-RT-MM      PIC 99.
+           02 FILLER        PIC X VALUE ":".
+           02 WS-RT-SS      PIC 99.
+        01 WS-RECORD-COUNT  PIC 9(5) VALUE 0.
+        01 WS-COUNT-EDIT    PIC ZZ,ZZ9.
+        01 WS-HEADING-1.
+           02 FILLER PIC X(20) VALUE "CUSTOMER LISTING - ".
+           02 FILLER PIC X(8)  VALUE "RUN DATE".
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 WS-HD-DATE      PIC 99/99/99.
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 FILLER PIC X(4)  VALUE "TIME".
+           02 FILLER PIC X(1)  VALUE SPACES.
+           02 WS-HD-TIME      PIC X(8).
+        01 WS-HEADING-2.
+           02 FILLER PIC X(7)  VALUE "ID-NUM ".
+           02 FILLER PIC X(15) VALUE "FIRST NAME".
+           02 FILLER PIC X(15) VALUE "LAST NAME".
+
+        01 WS-FILTER-TYPE       PIC X VALUE "A".
+            88 WS-FILTER-BY-ID       VALUE "I".
+            88 WS-FILTER-BY-NAME     VALUE "N".
+            88 WS-FILTER-ALL         VALUE "A".
+        01 WS-FILTER-ID-FROM    PIC 9(5) VALUE ZEROES.
+        01 WS-FILTER-ID-TO      PIC 9(5) VALUE 99999.
+        01 WS-FILTER-NAME-PFX   PIC X(15) VALUE SPACES.
+        01 WS-FILTER-PFX-LEN    PIC 99 VALUE 0.
+        01 WS-INCLUDE-RECORD    PIC A(1).
+            88 WS-RECORD-INCLUDED VALUE "Y".
+
+        01 WS-CUSTOMER-STATUS PIC XX VALUE "00".
+            88 WS-CUSTOMER-OK VALUE "00".
+        01 WS-SORTED-STATUS   PIC XX VALUE "00".
+            88 WS-SORTED-OK   VALUE "00".
+        01 WS-FILE-ERR-NAME   PIC X(15) VALUE SPACES.
+        01 WS-FILE-ERR-STATUS PIC XX VALUE SPACES.
+
+        01 WS-PREV-INITIAL    PIC X VALUE SPACES.
+        01 WS-FIRST-RECORD    PIC X VALUE "Y".
+            88 WS-IS-FIRST-RECORD VALUE "Y".
+        01 WS-GROUP-COUNT     PIC 9(5) VALUE 0.
+        01 WS-GROUP-COUNT-EDIT PIC ZZ,ZZ9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       OPEN INPUT CustomerFile.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-EDIT WS-HD-DATE.
+           MOVE WS-RUN-TIME(1:2) TO WS-RT-HH.
+           MOVE WS-RUN-TIME(3:2) TO WS-RT-MM.
+           MOVE WS-RUN-TIME(5:2) TO WS-RT-SS.
+           MOVE WS-RUN-TIME-EDIT TO WS-HD-TIME.
+           PERFORM SELECT-FILTER THRU SELECT-FILTER-EXIT.
+           SORT SORT-CUSTOMER-FILE
+               ON ASCENDING KEY SC-LASTNAME
+               USING CustomerFile
+               GIVING SORTED-CUSTOMER-FILE.
+           IF NOT WS-CUSTOMER-OK
+               MOVE "CUSTOMERFILE" TO WS-FILE-ERR-NAME
+               MOVE WS-CUSTOMER-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           OPEN INPUT SORTED-CUSTOMER-FILE.
+           IF NOT WS-SORTED-OK
+               MOVE "SORTEDCUSTFILE" TO WS-FILE-ERR-NAME
+               MOVE WS-SORTED-STATUS TO WS-FILE-ERR-STATUS
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           DISPLAY WS-HEADING-1.
+           DISPLAY WS-HEADING-2.
            PERFORM UNTIL WSEOF='Y'
-                READ CustomerFile INTO WSCustomer
+                READ SORTED-CUSTOMER-FILE INTO WSCustomer
                    AT END MOVE 'Y' TO WSEOF
-                   NOT AT END DISPLAY WSCustomer
+                   NOT AT END
+                       PERFORM APPLY-FILTER THRU APPLY-FILTER-EXIT
+                       IF WS-RECORD-INCLUDED
+                           PERFORM CHECK-INITIAL-BREAK
+                               THRU CHECK-INITIAL-BREAK-EXIT
+                           DISPLAY WSCustomer
+                           ADD 1 TO WS-RECORD-COUNT
+                           ADD 1 TO WS-GROUP-COUNT
+                       END-IF
                 END-READ
            END-PERFORM.
-       CLOSE CustomerFile.
+           IF NOT WS-IS-FIRST-RECORD
+               PERFORM DISPLAY-GROUP-SUBTOTAL
+                   THRU DISPLAY-GROUP-SUBTOTAL-EXIT
+           END-IF.
+           CLOSE SORTED-CUSTOMER-FILE.
+           MOVE WS-RECORD-COUNT TO WS-COUNT-EDIT.
+           DISPLAY "TOTAL CUSTOMERS LISTED: " WS-COUNT-EDIT.
+           GOBACK.
+
+       CHECK-INITIAL-BREAK.
+           IF WS-IS-FIRST-RECORD
+               MOVE "N" TO WS-FIRST-RECORD
+               MOVE WSLastName (1:1) TO WS-PREV-INITIAL
+           ELSE IF WSLastName (1:1) NOT = WS-PREV-INITIAL
+               PERFORM DISPLAY-GROUP-SUBTOTAL
+                   THRU DISPLAY-GROUP-SUBTOTAL-EXIT
+               MOVE WSLastName (1:1) TO WS-PREV-INITIAL
+           END-IF.
+       CHECK-INITIAL-BREAK-EXIT.
+           EXIT.
 
+       DISPLAY-GROUP-SUBTOTAL.
+           MOVE WS-GROUP-COUNT TO WS-GROUP-COUNT-EDIT.
+           DISPLAY "    -- " WS-PREV-INITIAL
+                   " -- CUSTOMERS IN GROUP: " WS-GROUP-COUNT-EDIT.
+           MOVE 0 TO WS-GROUP-COUNT.
+       DISPLAY-GROUP-SUBTOTAL-EXIT.
+           EXIT.
 
-        CLOSE CustomerFile.
-        STOP RUN.
+       SELECT-FILTER.
+           DISPLAY "Filter by (I)D range, (N)ame prefix, or (A)ll: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTER-TYPE.
+           IF WS-FILTER-BY-ID
+               DISPLAY "Starting ID-NUM: " WITH NO ADVANCING
+               ACCEPT WS-FILTER-ID-FROM
+               DISPLAY "Ending ID-NUM: " WITH NO ADVANCING
+               ACCEPT WS-FILTER-ID-TO
+           ELSE IF WS-FILTER-BY-NAME
+               DISPLAY "Last-name prefix: " WITH NO ADVANCING
+               ACCEPT WS-FILTER-NAME-PFX
+               INSPECT FUNCTION REVERSE(WS-FILTER-NAME-PFX)
+                   TALLYING WS-FILTER-PFX-LEN FOR LEADING SPACE
+               COMPUTE WS-FILTER-PFX-LEN = 15 - WS-FILTER-PFX-LEN
+               IF WS-FILTER-PFX-LEN = 0
+                   DISPLAY "BLANK PREFIX ENTERED - LISTING ALL RECORDS"
+                   MOVE "A" TO WS-FILTER-TYPE
+               END-IF
+           ELSE
+               MOVE "A" TO WS-FILTER-TYPE
+           END-IF.
+       SELECT-FILTER-EXIT.
+           EXIT.
 
+       APPLY-FILTER.
+           MOVE "Y" TO WS-INCLUDE-RECORD.
+           IF WS-FILTER-BY-ID
+               IF WSIDNum < WS-FILTER-ID-FROM OR
+                  WSIDNum > WS-FILTER-ID-TO
+                   MOVE "N" TO WS-INCLUDE-RECORD
+               END-IF
+           ELSE IF WS-FILTER-BY-NAME
+               IF WSLastName (1:WS-FILTER-PFX-LEN) NOT =
+                  WS-FILTER-NAME-PFX (1:WS-FILTER-PFX-LEN)
+                   MOVE "N" TO WS-INCLUDE-RECORD
+               END-IF
+           END-IF.
+       APPLY-FILTER-EXIT.
+           EXIT.
 
+       FILE-ERROR-PARA.
+           DISPLAY "FILE I/O ERROR ON " WS-FILE-ERR-NAME
+                   " - STATUS " WS-FILE-ERR-STATUS.
+           DISPLAY "RECORD: " WSIDNum.
+           MOVE 1 TO RETURN-CODE.
+           GOBACK.
+       FILE-ERROR-PARA-EXIT.
+           EXIT.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CustRpt.
