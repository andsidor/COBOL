@@ -3,6 +3,14 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *  - Converted STUDENT-FILE from SEQUENTIAL to INDEXED, keyed on
+      *    STUDENT-ID, so a single student can be looked up and rewritten
+      *    without rebuilding the whole roster.
+      *  - Added an ACCEPT for LESSON, validated against the shop's
+      *    course-code list, before the record is written.
+      *  - Added a read-before-write duplicate check on STUDENT-ID.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -16,9 +24,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT ASSIGN TO OUT1
-           ORGANIZATION IS SEQUENTIAL.
-      *     ACCESS IS SEQUENTIAL.
-      *     FILE STATUS IS FS.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT STUDENT-BACKUP ASSIGN TO WS-BACKUP-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
       *-----------------------
        DATA DIVISION.
 
@@ -29,31 +43,177 @@
                02 STUDENT-ID PIC 9(5).
                02 NAME PIC A(25).
                02 LESSON PIC X(3).
+
+           FD STUDENT-BACKUP.
+           01 STUDENT-BACKUP-REC PIC X(33).
       *-----------------------
        WORKING-STORAGE SECTION.
               01 WS-STUDENT.
                02 WS-STUDENT-ID PIC 9(5).
                02 WS-NAME PIC A(25).
                02 WS-CLASS PIC X(3).
+
+           01 WS-VALID-LESSON PIC X(3).
+               88 WS-LESSON-OK VALUES "ENG", "MTH", "SCI", "HIS",
+                                       "ART", "CSC", "PED".
+
+           01 WS-DUP-FOUND PIC X VALUE "N".
+               88 WS-STUDENT-EXISTS VALUE "Y".
+
+           01 WS-MODE PIC X VALUE SPACE.
+               88 WS-MODE-ADD VALUE "A".
+               88 WS-MODE-CORRECT VALUE "C".
+
+           01 WS-FILE-STATUS PIC XX VALUE "00".
+               88 WS-FILE-OK VALUE "00".
+               88 WS-FILE-MISSING VALUE "35".
+           01 WS-FILE-ERR-NAME PIC X(10) VALUE SPACES.
+
+           01 WS-BACKUP-STATUS PIC XX VALUE "00".
+               88 WS-BACKUP-OK VALUE "00".
+           01 WS-BACKUP-DATE   PIC 9(6).
+           01 WS-BACKUP-PATH   PIC X(40).
+           01 WS-BACKUP-EOF    PIC X VALUE "N".
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
+           PERFORM ARCHIVE-STUDENT-FILE THRU ARCHIVE-STUDENT-FILE-EXIT.
 
        OPEN I-O  STUDENT.
-      * STUDENT FD
-           MOVE '100' TO WS-STUDENT-ID.
-           MOVE 'REVATHY' TO NAME.
+           IF WS-FILE-MISSING
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF.
+           IF NOT WS-FILE-OK
+               MOVE "STUDENT" TO WS-FILE-ERR-NAME
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
 
+           DISPLAY "ENTER MODE - (A)DD STUDENT OR (C)ORRECT EXISTING: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           EVALUATE TRUE
+               WHEN WS-MODE-ADD
+                   PERFORM ADD-STUDENT THRU ADD-STUDENT-EXIT
+               WHEN WS-MODE-CORRECT
+                   PERFORM CORRECT-STUDENT THRU CORRECT-STUDENT-EXIT
+               WHEN OTHER
+                   DISPLAY "INVALID MODE - ENTER A OR C - NOTHING DONE"
+           END-EVALUATE.
 
-           WRITE STUDENT-FILE
-           END-WRITE.
+           CLOSE  STUDENT.
+            STOP RUN.
 
+       ADD-STUDENT.
+           DISPLAY "Enter Student ID: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-ID.
+           DISPLAY "Enter Student Name: " WITH NO ADVANCING.
+           ACCEPT WS-NAME.
 
+           MOVE WS-STUDENT-ID TO STUDENT-ID.
+           MOVE "N" TO WS-DUP-FOUND.
+           READ STUDENT
+               INVALID KEY MOVE "N" TO WS-DUP-FOUND
+               NOT INVALID KEY MOVE "Y" TO WS-DUP-FOUND
+           END-READ.
+
+           IF WS-STUDENT-EXISTS
+               DISPLAY "ERROR: STUDENT-ID " WS-STUDENT-ID
+                       " ALREADY ON FILE - RECORD NOT WRITTEN"
+           ELSE
+               MOVE WS-NAME TO NAME
+               PERFORM ACCEPT-LESSON THRU ACCEPT-LESSON-EXIT
+               WRITE STUDENT-FILE
+               END-WRITE
+               IF NOT WS-FILE-OK
+                   MOVE "STUDENT" TO WS-FILE-ERR-NAME
+                   PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+               END-IF
+           END-IF.
+       ADD-STUDENT-EXIT.
+           EXIT.
+
+       CORRECT-STUDENT.
+           DISPLAY "Enter Student ID to correct: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY "ERROR: STUDENT-ID " WS-STUDENT-ID
+                           " NOT FOUND - NOTHING TO CORRECT"
+               NOT INVALID KEY
+                   PERFORM CORRECT-STUDENT-FIELDS
+                      THRU CORRECT-STUDENT-FIELDS-EXIT
+           END-READ.
+       CORRECT-STUDENT-EXIT.
+           EXIT.
+
+       CORRECT-STUDENT-FIELDS.
+           DISPLAY "CURRENT NAME : " NAME.
+           DISPLAY "CURRENT LESSON: " LESSON.
+           DISPLAY "Enter corrected Student Name: " WITH NO ADVANCING.
+           ACCEPT WS-NAME.
+           MOVE WS-NAME TO NAME.
+           PERFORM ACCEPT-LESSON THRU ACCEPT-LESSON-EXIT.
+           REWRITE STUDENT-FILE.
+           IF NOT WS-FILE-OK
+               MOVE "STUDENT" TO WS-FILE-ERR-NAME
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+       CORRECT-STUDENT-FIELDS-EXIT.
+           EXIT.
+
+       ACCEPT-LESSON.
+           DISPLAY "Enter Lesson Code (ENG,MTH,SCI,HIS,ART,CSC,PED): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-VALID-LESSON.
+           IF NOT WS-LESSON-OK
+               DISPLAY "INVALID LESSON CODE - TRY AGAIN"
+               GO TO ACCEPT-LESSON
+           END-IF.
+           MOVE WS-VALID-LESSON TO LESSON.
+       ACCEPT-LESSON-EXIT.
+           EXIT.
+
+       ARCHIVE-STUDENT-FILE.
+           ACCEPT WS-BACKUP-DATE FROM DATE.
+           STRING "STUDENT_" DELIMITED BY SIZE
+                  WS-BACKUP-DATE DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH.
+           MOVE "N" TO WS-BACKUP-EOF.
+           OPEN INPUT STUDENT.
+           IF WS-FILE-MISSING
+               DISPLAY "NO EXISTING STUDENT FILE - NOTHING TO ARCHIVE"
+               GO TO ARCHIVE-STUDENT-FILE-EXIT
+           END-IF.
+           IF NOT WS-FILE-OK
+               MOVE "STUDENT" TO WS-FILE-ERR-NAME
+               PERFORM FILE-ERROR-PARA THRU FILE-ERROR-PARA-EXIT
+           END-IF.
+           OPEN OUTPUT STUDENT-BACKUP.
+           PERFORM UNTIL WS-BACKUP-EOF = "Y"
+               READ STUDENT NEXT RECORD INTO STUDENT-BACKUP-REC
+                   AT END MOVE "Y" TO WS-BACKUP-EOF
+                   NOT AT END WRITE STUDENT-BACKUP-REC
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+           CLOSE STUDENT-BACKUP.
+       ARCHIVE-STUDENT-FILE-EXIT.
+           EXIT.
+
+       FILE-ERROR-PARA.
+           DISPLAY "FILE I/O ERROR ON " WS-FILE-ERR-NAME
+                   " - STATUS " WS-FILE-STATUS.
+           DISPLAY "RECORD: " WS-STUDENT-ID.
+           CLOSE STUDENT.
+           STOP RUN.
+       FILE-ERROR-PARA-EXIT.
+           EXIT.
 
-           CLOSE  STUDENT.
-            DISPLAY "Hello world....."
-            STOP RUN.
       ** add other procedures here - ONGOING TO BE FINISH
        END PROGRAM YOUR-PROGRAM-NAME.
