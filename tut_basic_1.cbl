@@ -38,8 +38,10 @@
        ACCEPT USERNAME
        DISPLAY "WITAJ " USERNAME
 
-
-
+       PERFORM ACCEPT-SSAREA THRU ACCEPT-SSAREA-EXIT.
+       PERFORM ACCEPT-SSGROUP THRU ACCEPT-SSGROUP-EXIT.
+       PERFORM ACCEPT-SSSERIAL THRU ACCEPT-SSSERIAL-EXIT.
+       DISPLAY "SSN ON FILE: " SSNum.
 
 
       ** The main procedure of the program
@@ -48,5 +50,37 @@
 
 
        STOP RUN.
+
+       ACCEPT-SSAREA.
+           DISPLAY "SSN Area (3 digits): " WITH NO ADVANCING.
+           ACCEPT SSArea.
+           IF SSArea = 000 OR SSArea = 666 OR
+              (SSArea >= 900 AND SSArea <= 999)
+               DISPLAY "INVALID SSN AREA - TRY AGAIN"
+               GO TO ACCEPT-SSAREA
+           END-IF.
+       ACCEPT-SSAREA-EXIT.
+           EXIT.
+
+       ACCEPT-SSGROUP.
+           DISPLAY "SSN Group (2 digits): " WITH NO ADVANCING.
+           ACCEPT SSgroup.
+           IF SSgroup = 00
+               DISPLAY "INVALID SSN GROUP - TRY AGAIN"
+               GO TO ACCEPT-SSGROUP
+           END-IF.
+       ACCEPT-SSGROUP-EXIT.
+           EXIT.
+
+       ACCEPT-SSSERIAL.
+           DISPLAY "SSN Serial (4 digits): " WITH NO ADVANCING.
+           ACCEPT SSerial.
+           IF SSerial = 0000
+               DISPLAY "INVALID SSN SERIAL - TRY AGAIN"
+               GO TO ACCEPT-SSSERIAL
+           END-IF.
+       ACCEPT-SSSERIAL-EXIT.
+           EXIT.
+
       ** add other procedures here
        END PROGRAM base1.
